@@ -0,0 +1,41 @@
+000100*----------------------------------------------------------------
+000200* VALIDPR - SHARED INPUT VALIDATION PARAGRAPHS.
+000300*----------------------------------------------------------------
+000400* INSTALLATION.  PAYROLL.
+000500* REMARKS.       COPY THIS MEMBER INTO THE PROCEDURE DIVISION OF
+000600*                ANY PROGRAM THAT CARRIES THE VALIDWS WORKING-
+000700*                STORAGE FIELDS.  8000-CHECK-NUMERIC-RANGE
+000800*                CHECKS VAL-NUMERIC-INPUT AGAINST VAL-MIN-RANGE
+000900*                AND VAL-MAX-RANGE.  8100-CHECK-NON-BLANK CHECKS
+001000*                THAT VAL-ALPHA-INPUT IS NOT SPACES.  BOTH SET
+001100*                VAL-ERROR-SW AND VAL-ERROR-MESSAGE FOR THE
+001200*                CALLER TO DISPLAY.
+001300*----------------------------------------------------------------
+001400* MODIFICATION HISTORY
+001500*----------------------------------------------------------------
+001600* DATE       INIT  DESCRIPTION
+001700* 08/09/2026  RLM  ORIGINAL COPYBOOK - FACTORED OUT OF THE
+001800*                  NON-BLANK AND RANGE CHECKS DUPLICATED ACROSS
+001900*                  CALCULATION, TAX, INTEREST, AND HELLONAME.
+002000*----------------------------------------------------------------
+002100 8000-CHECK-NUMERIC-RANGE.
+002200     MOVE 'N' TO VAL-ERROR-SW.
+002300     MOVE SPACES TO VAL-ERROR-MESSAGE.
+002400     IF VAL-NUMERIC-INPUT < VAL-MIN-RANGE
+002500        OR VAL-NUMERIC-INPUT > VAL-MAX-RANGE
+002600         MOVE 'Y' TO VAL-ERROR-SW
+002700         MOVE "Value is outside the allowed range."
+002800             TO VAL-ERROR-MESSAGE
+002900     END-IF.
+003000 8000-EXIT.
+003100     EXIT.
+003200
+003300 8100-CHECK-NON-BLANK.
+003400     MOVE 'N' TO VAL-ERROR-SW.
+003500     MOVE SPACES TO VAL-ERROR-MESSAGE.
+003600     IF VAL-ALPHA-INPUT = SPACES
+003700         MOVE 'Y' TO VAL-ERROR-SW
+003800         MOVE "Entry cannot be blank." TO VAL-ERROR-MESSAGE
+003900     END-IF.
+004000 8100-EXIT.
+004100     EXIT.
