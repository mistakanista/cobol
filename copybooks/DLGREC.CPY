@@ -0,0 +1,34 @@
+000100*----------------------------------------------------------------
+000200* DLGREC - SHARED DAILY TRANSACTION LOG RECORD.
+000300*----------------------------------------------------------------
+000400* INSTALLATION.  PAYROLL.
+000500* REMARKS.       COPY THIS MEMBER INTO WORKING-STORAGE FOR ANY
+000600*                PROGRAM THAT WRITES OR READS THE SHARED DAILY
+000700*                TRANSACTION LOG (FILE "DAILYLOG").  A WRITER
+000800*                MOVES ITS SOURCE PROGRAM, AN ID, AND AN AMOUNT
+000900*                INTO THIS GROUP AND WRITES IT OUT; THE END-OF-
+001000*                DAY JOB READS EACH LOG LINE BACK INTO THIS SAME
+001100*                GROUP TO TOTAL THE DAY'S ACTIVITY.
+001200*----------------------------------------------------------------
+001300* MODIFICATION HISTORY
+001400*----------------------------------------------------------------
+001500* DATE       INIT  DESCRIPTION
+001600* 08/09/2026  RLM  ORIGINAL COPYBOOK - SHARED BY TAX AND INTEREST
+001700*                  SO BOTH WRITE THE SAME SHAPE OF TRANSACTION
+001800*                  TO THE DAILY LOG FOR THE END-OF-DAY JOB.
+001850* 08/09/2026  RLM  ADDED DLG-DATE-R REDEFINES SO CONSUMERS CAN
+001860*                  GET AT THE YEAR PORTION OF DLG-DATE WITHOUT
+001870*                  REFERENCE MODIFICATION.
+001900*----------------------------------------------------------------
+002000 01  DLG-LOG-DETAIL-LINE.
+002100     05  DLG-DATE               PIC 9(06).
+002110     05  DLG-DATE-R REDEFINES DLG-DATE.
+002120         10  DLG-DATE-YY        PIC 9(02).
+002130         10  DLG-DATE-MMDD      PIC 9(04).
+002200     05  DLG-TIME               PIC 9(08).
+002300     05  DLG-SOURCE             PIC X(08).
+002400         88  DLG-FROM-TAX                   VALUE "TAX".
+002500         88  DLG-FROM-INTEREST              VALUE "INTEREST".
+002600     05  DLG-ID                 PIC 9(06).
+002700     05  DLG-AMOUNT             PIC 9(09)V99.
+002800     05  FILLER                 PIC X(41).
