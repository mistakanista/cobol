@@ -0,0 +1,26 @@
+000100*----------------------------------------------------------------
+000200* VALIDWS - SHARED INPUT VALIDATION WORKING-STORAGE.
+000300*----------------------------------------------------------------
+000400* INSTALLATION.  PAYROLL.
+000500* REMARKS.       COPY THIS MEMBER INTO WORKING-STORAGE FOR ANY
+000600*                PROGRAM THAT USES THE VALIDPR VALIDATION
+000700*                PARAGRAPHS.  A CALLER MOVES THE VALUE TO BE
+000800*                CHECKED INTO VAL-NUMERIC-INPUT OR
+000900*                VAL-ALPHA-INPUT (AND VAL-MIN-RANGE AND
+001000*                VAL-MAX-RANGE FOR A RANGE CHECK) BEFORE
+001100*                PERFORMING THE MATCHING VALIDPR PARAGRAPH.
+001200*----------------------------------------------------------------
+001300* MODIFICATION HISTORY
+001400*----------------------------------------------------------------
+001500* DATE       INIT  DESCRIPTION
+001600* 08/09/2026  RLM  ORIGINAL COPYBOOK - FACTORED OUT OF THE
+001700*                  NON-BLANK AND RANGE CHECKS DUPLICATED ACROSS
+001800*                  CALCULATION, TAX, INTEREST, AND HELLONAME.
+001900*----------------------------------------------------------------
+002000 01  VAL-NUMERIC-INPUT          PIC 9(09).
+002100 01  VAL-MIN-RANGE              PIC 9(09).
+002200 01  VAL-MAX-RANGE              PIC 9(09).
+002300 01  VAL-ALPHA-INPUT            PIC X(20).
+002400 01  VAL-ERROR-SW               PIC X(01) VALUE 'N'.
+002500     88  VAL-ERROR-FOUND                    VALUE 'Y'.
+002600 01  VAL-ERROR-MESSAGE          PIC X(40).
