@@ -1,17 +1,388 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALCULATION.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     CALCULATION.
+000300 AUTHOR.         PAYROLL SYSTEMS GROUP.
+000400 INSTALLATION.   PAYROLL.
+000500 DATE-WRITTEN.   02/11/2020.
+000600 DATE-COMPILED.  02/11/2020.
+000700*----------------------------------------------------------------
+000800* REMARKS.  GENERAL PURPOSE CALCULATOR.  ACCEPTS A NUMBER AND
+000900*           AN OPERATION CODE, EITHER FROM THE TERMINAL OR FROM
+001000*           A BATCH LIST FILE, AND PRODUCES SQUARE/CUBE, SQUARE
+001100*           ROOT, OR FACTORIAL RESULTS.  EVERY CALCULATION IS
+001200*           LOGGED TO CALC-LOG-FILE FOR LATER AUDIT.
+001300*----------------------------------------------------------------
+001400* MODIFICATION HISTORY
+001500*----------------------------------------------------------------
+001600* DATE       INIT  DESCRIPTION
+001700* 02/11/2020  JCS  ORIGINAL PROGRAM - SQUARE AND CUBE OF A
+001800*                  TWO-DIGIT NUMBER.
+001900* 08/09/2026  RLM  ADDED AN OPERATION CODE SO THE CALCULATOR
+002000*                  CAN ALSO TAKE A SQUARE ROOT OR A FACTORIAL,
+002100*                  NOT JUST SQUARE AND CUBE.
+002200* 08/09/2026  RLM  WIDENED THE INPUT VALUE PAST TWO DIGITS AND
+002300*                  WIDENED THE CUBE RESULT SO IT NO LONGER
+002400*                  TRUNCATES ON LARGER INPUTS.
+002500* 08/09/2026  RLM  ADDED CALC-LOG-FILE SO EVERY CALCULATION,
+002600*                  SINGLE OR BATCH, IS RECORDED FOR AUDIT.
+002700* 08/09/2026  RLM  ADDED A BATCH MODE THAT READS A LIST OF
+002800*                  INPUT VALUES FROM CALC-INPUT-FILE AND WRITES
+002900*                  A CALCULATION REPORT TO CALC-REPORT-FILE.
+002950* 08/09/2026  RLM  RE-PROMPT ON A FACTORIAL INPUT OUTSIDE 0-20
+002960*                  SO THE RESULT CANNOT OVERFLOW, USING THE
+002970*                  SHARED VALIDPR/VALIDWS VALIDATION COPYBOOKS.
+002980* 08/09/2026  RLM  CHANGED THE FINAL STOP RUN TO GOBACK SO THIS
+002990*                  PROGRAM CAN BE CALLED FROM DRIVER AS WELL AS
+002995*                  RUN STAND-ALONE.
+003000*----------------------------------------------------------------
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER.   IBM-370.
+003400 OBJECT-COMPUTER.   IBM-370.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT CALC-INPUT-FILE   ASSIGN TO "CALCIN"
+003800                              ORGANIZATION IS SEQUENTIAL.
+003900     SELECT CALC-REPORT-FILE  ASSIGN TO "CALCRPT"
+004000                              ORGANIZATION IS LINE SEQUENTIAL.
+004100     SELECT CALC-LOG-FILE     ASSIGN TO "CALCLOG"
+004200                              ORGANIZATION IS LINE SEQUENTIAL
+004210                              FILE STATUS IS CALC-LOG-STATUS.
+004300
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600*----------------------------------------------------------------
+004700* BATCH INPUT LIST - ONE VALUE AND OPERATION CODE PER RECORD
+004800*----------------------------------------------------------------
+004900 FD  CALC-INPUT-FILE
+005000     RECORDING MODE IS F.
+005100 01  CALC-INPUT-RECORD.
+005200     05  CALC-IN-VALUE          PIC 9(05).
+005300     05  CALC-IN-OPERATION      PIC X(01).
+005400
+005500*----------------------------------------------------------------
+005600* BATCH CALCULATION REPORT
+005700*----------------------------------------------------------------
+005800 FD  CALC-REPORT-FILE.
+005900 01  CALC-REPORT-LINE           PIC X(80).
+006000
+006100*----------------------------------------------------------------
+006200* AUDIT LOG OF EVERY CALCULATION PERFORMED, SINGLE OR BATCH
+006300*----------------------------------------------------------------
+006400 FD  CALC-LOG-FILE.
+006500 01  CALC-LOG-LINE              PIC X(98).
+006600
+006700 WORKING-STORAGE SECTION.
+006800*----------------------------------------------------------------
+006900* RUN MODE - SINGLE CALCULATION OR BATCH LIST RUN
+007000*----------------------------------------------------------------
+007100 01  CALC-RUN-MODE              PIC X(01).
+007200     88  CALC-MODE-SINGLE                   VALUE '1'.
+007300     88  CALC-MODE-BATCH                    VALUE '2'.
+007400
+007500 01  CALC-CONTINUES             PIC 9(01).
+007600     88  CALC-KEEP-GOING                    VALUE 1.
+007700     88  CALC-STOP-RUNNING                  VALUE 0.
+007800
+007900*----------------------------------------------------------------
+008000* OPERATION CODE - SELECTS WHICH CALCULATION IS PERFORMED
+008100*----------------------------------------------------------------
+008200 01  CALC-OPERATION             PIC X(01).
+008300     88  CALC-OP-SQUARE-CUBE                VALUE '1'.
+008400     88  CALC-OP-SQUARE-ROOT                VALUE '2'.
+008500     88  CALC-OP-FACTORIAL                  VALUE '3'.
+008600
+008700*----------------------------------------------------------------
+008800* INPUT VALUE AND RESULTS
+008900*----------------------------------------------------------------
+009000 01  CALC-INPUT-VALUE           PIC 9(05).
+009100 01  CALC-SQUARE-VALUE          PIC 9(10).
+009200 01  CALC-CUBE-VALUE            PIC 9(15).
+009300 01  CALC-SQRT-VALUE            PIC 9(05)V9999.
+009400 01  CALC-FACTORIAL-VALUE       PIC 9(18).
+009500 01  CALC-FACTORIAL-IDX         PIC 9(05) COMP.
+009600
+009700 01  CALC-SWITCHES.
+009800     05  CALC-INPUT-EOF-SW      PIC X(01)   VALUE 'N'.
+009900         88  CALC-INPUT-EOF                 VALUE 'Y'.
+010000     05  CALC-FACTORIAL-ERR-SW  PIC X(01)   VALUE 'N'.
+010100         88  CALC-FACTORIAL-OVERFLOW        VALUE 'Y'.
+010150     05  CALC-INPUT-OK-SW       PIC X(01)   VALUE 'N'.
+010160         88  CALC-INPUT-OK                  VALUE 'Y'.
 
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 INPUT_VALUE PIC 99.
-       01 SQUARE_VALUE PIC ZZZ9.
-       01 CUBE_VALUE PIC ZZZZZ9.
+010162*----------------------------------------------------------------
+010164* CALC-LOG-FILE STATUS - A MISSING "CALCLOG" FILE MEANS NO
+010166* CALCULATION HAS EVER BEEN LOGGED BEFORE, SO CREATE IT RATHER
+010168* THAN ABENDING ON THE FIRST OPEN EXTEND.
+010170*----------------------------------------------------------------
+010172 01  CALC-LOG-STATUS            PIC X(02).
+010200
+010300*----------------------------------------------------------------
+010400* COMMON CALCULATION DETAIL - SHARED BY THE REPORT LINE AND THE
+010500* AUDIT LOG LINE SO THE TWO NEVER DRIFT OUT OF STEP.
+010600*----------------------------------------------------------------
+010700 01  CALC-CALCULATION-DETAIL.
+010800     05  CD-INPUT-VALUE         PIC Z(4)9.
+010900     05  FILLER                 PIC X(02) VALUE SPACES.
+011000     05  CD-OPERATION           PIC X(12).
+011100     05  FILLER                 PIC X(02) VALUE SPACES.
+011200     05  CD-SQUARE              PIC Z(9)9.
+011300     05  FILLER                 PIC X(02) VALUE SPACES.
+011400     05  CD-CUBE                PIC Z(14)9.
+011500     05  FILLER                 PIC X(02) VALUE SPACES.
+011600     05  CD-SQRT                PIC Z(4)9.9999.
+011700     05  FILLER                 PIC X(02) VALUE SPACES.
+011800     05  CD-FACTORIAL           PIC Z(17)9.
+011900
+012000*----------------------------------------------------------------
+012100* AUDIT LOG LINE - CALENDAR DATE AND TIME OF DAY PLUS THE SAME
+012200* CALCULATION DETAIL WRITTEN TO THE REPORT.
+012300*----------------------------------------------------------------
+012400 01  CALC-LOG-DETAIL-LINE.
+012500     05  LL-DATE                PIC 9(06).
+012600     05  FILLER                 PIC X(02) VALUE SPACES.
+012700     05  LL-TIME                PIC 9(08).
+012800     05  FILLER                 PIC X(02) VALUE SPACES.
+012900     05  LL-DETAIL               PIC X(80).
+013000
+013050     COPY VALIDWS.
+013100 PROCEDURE DIVISION.
+013200*----------------------------------------------------------------
+013300 0000-MAINLINE.
+013400*----------------------------------------------------------------
+013500     DISPLAY "Enter 1 for single calculation, 2 for batch run?".
+013700     ACCEPT CALC-RUN-MODE.
+013800     IF CALC-MODE-BATCH
+013900         PERFORM 2000-BATCH-LIST-RUN THRU 2000-EXIT
+014000     ELSE
+014100         MOVE 1 TO CALC-CONTINUES
+014200         PERFORM 1000-SINGLE-CALCULATION THRU 1000-EXIT
+014300             UNTIL CALC-STOP-RUNNING
+014400     END-IF.
+014500     GO TO 9999-EXIT.
+014600
+014700*----------------------------------------------------------------
+014800 1000-SINGLE-CALCULATION.
+014900*----------------------------------------------------------------
+015000     DISPLAY "Please enter a number?".
+015100     ACCEPT CALC-INPUT-VALUE.
+015200     DISPLAY "1 Square/Cube, 2 Square Root, 3 Factorial?".
+015300     ACCEPT CALC-OPERATION.
+015350     IF CALC-OP-FACTORIAL
+015360         PERFORM 1070-VALIDATE-FACTORIAL-INPUT THRU 1070-EXIT
+015365     ELSE
+015367         PERFORM 1060-VALIDATE-INPUT-VALUE THRU 1060-EXIT
+015370     END-IF.
+015400     PERFORM 1100-PERFORM-CALCULATION THRU 1100-EXIT.
+015500     PERFORM 1500-EMIT-RESULT THRU 1500-EXIT.
+015600     PERFORM 1600-LOG-CALCULATION THRU 1600-EXIT.
+015700     DISPLAY "Enter 0 to stop and 1 to continue".
+015800     ACCEPT CALC-CONTINUES.
+015900 1000-EXIT.
+016000     EXIT.
+016050
+016020*----------------------------------------------------------------
+016022 1060-VALIDATE-INPUT-VALUE.
+016024*     RANGE-CHECK THE INPUT VALUE FOR SQUARE/CUBE AND SQUARE
+016026*     ROOT THE SAME WAY THE FACTORIAL INPUT IS CHECKED BELOW,
+016028*     RATHER THAN TAKING IT STRAIGHT FROM THE TERMINAL.
+016030*----------------------------------------------------------------
+016032     MOVE 'N' TO CALC-INPUT-OK-SW.
+016034     PERFORM 1065-PROMPT-FOR-INPUT-VALUE THRU 1065-EXIT
+016036         UNTIL CALC-INPUT-OK.
+016038 1060-EXIT.
+016040     EXIT.
 
-       PROCEDURE DIVISION.
-           DISPLAY "Please enter a number with 2 digits?".
-           ACCEPT INPUT_VALUE.
-           COMPUTE SQUARE_VALUE = INPUT_VALUE * INPUT_VALUE.
-           COMPUTE CUBE_VALUE = INPUT_VALUE ** 3.
-           DISPLAY "Square value: " SQUARE_VALUE "!".
-           DISPLAY "Cube value: " CUBE_VALUE "!".
-           STOP RUN.
\ No newline at end of file
+016042*----------------------------------------------------------------
+016044 1065-PROMPT-FOR-INPUT-VALUE.
+016046*----------------------------------------------------------------
+016048     MOVE CALC-INPUT-VALUE TO VAL-NUMERIC-INPUT.
+016050     MOVE ZERO             TO VAL-MIN-RANGE.
+016052     MOVE 99999             TO VAL-MAX-RANGE.
+016054     PERFORM 8000-CHECK-NUMERIC-RANGE THRU 8000-EXIT.
+016056     IF VAL-ERROR-FOUND
+016057         DISPLAY VAL-ERROR-MESSAGE
+016058         DISPLAY "Please enter a number from 0 to 99999?"
+016059         ACCEPT CALC-INPUT-VALUE
+016060     ELSE
+016061         MOVE 'Y' TO CALC-INPUT-OK-SW
+016062     END-IF.
+016063 1065-EXIT.
+016064     EXIT.
+
+016060*----------------------------------------------------------------
+016070 1070-VALIDATE-FACTORIAL-INPUT.
+016080*     A FACTORIAL LARGER THAN 19 OVERFLOWS CALC-FACTORIAL-VALUE,
+016090*     SO RE-PROMPT UNTIL THE INPUT IS IN RANGE.
+016100*----------------------------------------------------------------
+016110     MOVE 'N' TO CALC-INPUT-OK-SW.
+016120     PERFORM 1080-PROMPT-FOR-FACTORIAL THRU 1080-EXIT
+016130         UNTIL CALC-INPUT-OK.
+016140 1070-EXIT.
+016150     EXIT.
+016160
+016170*----------------------------------------------------------------
+016180 1080-PROMPT-FOR-FACTORIAL.
+016190*----------------------------------------------------------------
+016200     MOVE CALC-INPUT-VALUE TO VAL-NUMERIC-INPUT.
+016210     MOVE ZERO             TO VAL-MIN-RANGE.
+016220     MOVE 19                TO VAL-MAX-RANGE.
+016230     PERFORM 8000-CHECK-NUMERIC-RANGE THRU 8000-EXIT.
+016240     IF VAL-ERROR-FOUND
+016250         DISPLAY VAL-ERROR-MESSAGE
+016260         DISPLAY "Please enter a number from 0 to 19?"
+016270         ACCEPT CALC-INPUT-VALUE
+016280     ELSE
+016290         MOVE 'Y' TO CALC-INPUT-OK-SW
+016300     END-IF.
+016310 1080-EXIT.
+016320     EXIT.
+016330
+016400*----------------------------------------------------------------
+016500 1100-PERFORM-CALCULATION.
+016400*     DISPATCH TO THE PARAGRAPH FOR THE REQUESTED OPERATION AND
+016500*     BUILD THE COMMON CALCULATION DETAIL GROUP FROM ITS RESULT.
+016600*----------------------------------------------------------------
+016700     MOVE CALC-INPUT-VALUE TO CD-INPUT-VALUE.
+016750     MOVE ZERO TO CD-SQUARE CD-CUBE CD-SQRT CD-FACTORIAL.
+016800     EVALUATE TRUE
+016900         WHEN CALC-OP-SQUARE-ROOT
+017000             PERFORM 1300-CALCULATE-SQUARE-ROOT THRU 1300-EXIT
+017100         WHEN CALC-OP-FACTORIAL
+017200             PERFORM 1400-CALCULATE-FACTORIAL THRU 1400-EXIT
+017300         WHEN OTHER
+017400             PERFORM 1200-SQUARE-AND-CUBE THRU 1200-EXIT
+017500     END-EVALUATE.
+017600 1100-EXIT.
+017700     EXIT.
+017800
+017900*----------------------------------------------------------------
+018000 1200-SQUARE-AND-CUBE.
+018100*----------------------------------------------------------------
+018200     MOVE "SQUARE/CUBE " TO CD-OPERATION.
+018300     COMPUTE CALC-SQUARE-VALUE =
+018350         CALC-INPUT-VALUE * CALC-INPUT-VALUE.
+018500     COMPUTE CALC-CUBE-VALUE = CALC-INPUT-VALUE ** 3.
+018600     MOVE CALC-SQUARE-VALUE TO CD-SQUARE.
+018700     MOVE CALC-CUBE-VALUE   TO CD-CUBE.
+018800 1200-EXIT.
+018900     EXIT.
+019000
+019100*----------------------------------------------------------------
+019200 1300-CALCULATE-SQUARE-ROOT.
+019300*----------------------------------------------------------------
+019400     MOVE "SQUARE ROOT " TO CD-OPERATION.
+019500     COMPUTE CALC-SQRT-VALUE ROUNDED =
+019550         FUNCTION SQRT (CALC-INPUT-VALUE).
+019700     MOVE CALC-SQRT-VALUE TO CD-SQRT.
+019800 1300-EXIT.
+019900     EXIT.
+020000
+020100*----------------------------------------------------------------
+020200 1400-CALCULATE-FACTORIAL.
+020300*     MULTIPLY 2 THROUGH THE INPUT VALUE INTO THE RUNNING
+020400*     PRODUCT.  A RESULT TOO LARGE FOR CALC-FACTORIAL-VALUE
+020500*     STOPS THE LOOP AND FLAGS THE OVERFLOW.
+020600*----------------------------------------------------------------
+020700     MOVE "FACTORIAL   " TO CD-OPERATION.
+020800     MOVE 'N' TO CALC-FACTORIAL-ERR-SW.
+020900     MOVE 1 TO CALC-FACTORIAL-VALUE.
+021000     PERFORM 1450-MULTIPLY-ONE-TERM THRU 1450-EXIT
+021100         VARYING CALC-FACTORIAL-IDX FROM 2 BY 1
+021200         UNTIL CALC-FACTORIAL-IDX > CALC-INPUT-VALUE
+021300            OR CALC-FACTORIAL-OVERFLOW.
+021400     IF CALC-FACTORIAL-OVERFLOW
+021500         DISPLAY "Factorial result too large to display."
+021600         MOVE ZERO TO CD-FACTORIAL
+021700     ELSE
+021800         MOVE CALC-FACTORIAL-VALUE TO CD-FACTORIAL
+021900     END-IF.
+022000 1400-EXIT.
+022100     EXIT.
+022200
+022300*----------------------------------------------------------------
+022400 1450-MULTIPLY-ONE-TERM.
+022500*----------------------------------------------------------------
+022600     MULTIPLY CALC-FACTORIAL-IDX BY CALC-FACTORIAL-VALUE
+022700         ON SIZE ERROR
+022800             MOVE 'Y' TO CALC-FACTORIAL-ERR-SW
+022900     END-MULTIPLY.
+023000 1450-EXIT.
+023100     EXIT.
+023200
+023300*----------------------------------------------------------------
+023400 1500-EMIT-RESULT.
+023500*     A SINGLE CALCULATION DISPLAYS ITS RESULT TO THE TERMINAL;
+023600*     A BATCH RUN WRITES IT TO THE REPORT FILE.
+023700*----------------------------------------------------------------
+023800     IF CALC-MODE-BATCH
+023900         WRITE CALC-REPORT-LINE FROM CALC-CALCULATION-DETAIL
+024000     ELSE
+024100         DISPLAY CALC-CALCULATION-DETAIL
+024200     END-IF.
+024300 1500-EXIT.
+024400     EXIT.
+024500
+024600*----------------------------------------------------------------
+024700 1600-LOG-CALCULATION.
+024800*     APPEND ONE AUDIT LINE PER CALCULATION, SINGLE OR BATCH,
+024900*     TO CALC-LOG-FILE.
+025000*----------------------------------------------------------------
+025100     ACCEPT LL-DATE FROM DATE.
+025200     ACCEPT LL-TIME FROM TIME.
+025300     MOVE CALC-CALCULATION-DETAIL TO LL-DETAIL.
+025400     OPEN EXTEND CALC-LOG-FILE.
+025410     IF CALC-LOG-STATUS = '35'
+025420         OPEN OUTPUT CALC-LOG-FILE
+025430         CLOSE CALC-LOG-FILE
+025440         OPEN EXTEND CALC-LOG-FILE
+025450     END-IF.
+025500     WRITE CALC-LOG-LINE FROM CALC-LOG-DETAIL-LINE.
+025600     CLOSE CALC-LOG-FILE.
+025700 1600-EXIT.
+025800     EXIT.
+025900
+026000*----------------------------------------------------------------
+026100 2000-BATCH-LIST-RUN.
+026200*     PROCESS EVERY VALUE IN CALC-INPUT-FILE, WRITING ONE REPORT
+026300*     LINE AND ONE AUDIT LOG ENTRY PER VALUE.
+026400*----------------------------------------------------------------
+026500     MOVE 'N' TO CALC-INPUT-EOF-SW.
+026600     OPEN INPUT  CALC-INPUT-FILE
+026700          OUTPUT CALC-REPORT-FILE.
+026800     PERFORM 2100-READ-CALC-INPUT THRU 2100-EXIT.
+026900     PERFORM 2200-PROCESS-CALC-INPUT THRU 2200-EXIT
+027000         UNTIL CALC-INPUT-EOF.
+027100     CLOSE CALC-INPUT-FILE
+027200           CALC-REPORT-FILE.
+027300     DISPLAY "Batch calculation run complete.".
+027400 2000-EXIT.
+027500     EXIT.
+027600
+027700*----------------------------------------------------------------
+027800 2100-READ-CALC-INPUT.
+027900*----------------------------------------------------------------
+028000     READ CALC-INPUT-FILE
+028100         AT END
+028200             MOVE 'Y' TO CALC-INPUT-EOF-SW
+028300     END-READ.
+028400 2100-EXIT.
+028500     EXIT.
+028600
+028700*----------------------------------------------------------------
+028800 2200-PROCESS-CALC-INPUT.
+028900*----------------------------------------------------------------
+029000     MOVE CALC-IN-VALUE     TO CALC-INPUT-VALUE.
+029100     MOVE CALC-IN-OPERATION TO CALC-OPERATION.
+029200     PERFORM 1100-PERFORM-CALCULATION THRU 1100-EXIT.
+029300     PERFORM 1500-EMIT-RESULT THRU 1500-EXIT.
+029400     PERFORM 1600-LOG-CALCULATION THRU 1600-EXIT.
+029500     PERFORM 2100-READ-CALC-INPUT THRU 2100-EXIT.
+029600 2200-EXIT.
+029700     EXIT.
+
+029750*----------------------------------------------------------------
+029760     COPY VALIDPR.
+029900*----------------------------------------------------------------
+030000 9999-EXIT.
+030100*----------------------------------------------------------------
+030200     GOBACK.
