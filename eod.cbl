@@ -0,0 +1,234 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     EOD.
+000300 AUTHOR.         PAYROLL SYSTEMS GROUP.
+000400 INSTALLATION.   PAYROLL.
+000500 DATE-WRITTEN.   08/09/2026.
+000600 DATE-COMPILED.  08/09/2026.
+000700*----------------------------------------------------------------
+000800* REMARKS.  END-OF-DAY RECONCILIATION JOB.  TOTALS TODAY'S TAX
+000900*           AND INTEREST ENTRIES OFF THE SHARED DAILY
+001000*           TRANSACTION LOG WRITTEN BY TAX AND INTEREST, AND
+001100*           COMPARES EACH TOTAL AGAINST THE EXPECTED CONTROL
+001200*           TOTAL FOR THE DAY, FLAGGING ANY MISMATCH.
+001300*----------------------------------------------------------------
+001400* MODIFICATION HISTORY
+001500*----------------------------------------------------------------
+001600* DATE       INIT  DESCRIPTION
+001700* 08/09/2026  RLM  ORIGINAL PROGRAM - END-OF-DAY TOTALS AND
+001800*                  RECONCILIATION ACROSS TAX AND INTEREST.
+001810* 08/09/2026  RLM  DROPPED RECORDING MODE IS F FROM EOD-CONTROL-
+001820*                  FILE'S FD - IT IS A LINE SEQUENTIAL FILE LIKE
+001830*                  CHECKPOINT-FILE, NOT A FIXED-BLOCK ONE.
+001840* 08/09/2026  RLM  GUARDED DAILY-LOG-FILE'S OPEN THE SAME WAY
+001850*                  EOD-CONTROL-FILE ALREADY IS - A MISSING
+001860*                  DAILYLOG MEANS ZERO ACTUAL TOTALS, NOT AN
+001870*                  ABORT.
+001900*----------------------------------------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.   IBM-370.
+002300 OBJECT-COMPUTER.   IBM-370.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT DAILY-LOG-FILE    ASSIGN TO "DAILYLOG"
+002700                              ORGANIZATION IS LINE SEQUENTIAL
+002710                              FILE STATUS IS EOD-DLG-STATUS.
+002800     SELECT EOD-CONTROL-FILE  ASSIGN TO "EODCTRL"
+002810                              ORGANIZATION IS LINE SEQUENTIAL
+002820                              FILE STATUS IS EOD-CONTROL-STATUS.
+003000     SELECT EOD-REPORT-FILE   ASSIGN TO "EODRPT"
+003100                              ORGANIZATION IS LINE SEQUENTIAL.
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500*----------------------------------------------------------------
+003600* SHARED DAILY TRANSACTION LOG - WRITTEN TO BY TAX AND INTEREST
+003700*----------------------------------------------------------------
+003800 FD  DAILY-LOG-FILE.
+003900 01  DAILY-LOG-LINE             PIC X(80).
+004000
+004100*----------------------------------------------------------------
+004200* END-OF-DAY CONTROL TOTALS - ONE RECORD HOLDING WHAT TODAY'S
+004300* TAX AND INTEREST TOTALS ARE EXPECTED TO COME TO.
+004400*----------------------------------------------------------------
+004500 FD  EOD-CONTROL-FILE.
+004700 01  EOD-CONTROL-RECORD.
+004800     05  EC-EXPECTED-TAX        PIC 9(9)V99.
+004900     05  EC-EXPECTED-INTEREST   PIC 9(9)V99.
+005000
+005100*----------------------------------------------------------------
+005200* END-OF-DAY RECONCILIATION REPORT
+005300*----------------------------------------------------------------
+005400 FD  EOD-REPORT-FILE.
+005500 01  EOD-REPORT-LINE            PIC X(80).
+005600
+005700 WORKING-STORAGE SECTION.
+005800*----------------------------------------------------------------
+005900* SWITCHES
+006000*----------------------------------------------------------------
+006100 01  EOD-SWITCHES.
+006200     05  EOD-LOG-EOF-SW         PIC X(01) VALUE 'N'.
+006300         88  EOD-LOG-EOF                    VALUE 'Y'.
+006400     05  EOD-CONTROL-FOUND-SW   PIC X(01) VALUE 'N'.
+006500         88  EOD-CONTROL-FOUND              VALUE 'Y'.
+006600
+006700*----------------------------------------------------------------
+006800* TODAY'S DATE AND THE RUNNING ACTUAL TOTALS BUILT FROM THE LOG
+006900*----------------------------------------------------------------
+007000*----------------------------------------------------------------
+007010* EOD-CONTROL-FILE STATUS - A MISSING "EODCTRL" FILE MEANS NO
+007020* CONTROL TOTALS HAVE BEEN SET UP YET FOR TODAY, SO EXPECTED
+007030* TAX AND INTEREST ARE TREATED AS ZERO RATHER THAN ABORTING.
+007040*----------------------------------------------------------------
+007050 01  EOD-CONTROL-STATUS         PIC X(02).
+007060     88  EOD-CONTROL-NOT-FOUND              VALUE '35'.
+007062*----------------------------------------------------------------
+007064* DAILY-LOG-FILE STATUS - A MISSING "DAILYLOG" FILE MEANS NEITHER
+007066* TAX NOR INTEREST HAS LOGGED A TRANSACTION YET TODAY, SO THE
+007068* ACTUAL TOTALS ARE TREATED AS ZERO RATHER THAN ABORTING.
+007069*----------------------------------------------------------------
+007070 01  EOD-DLG-STATUS             PIC X(02).
+007071     88  EOD-DLG-NOT-FOUND                   VALUE '35'.
+007072 01  EOD-TODAY                  PIC 9(06).
+007100 01  EOD-ACTUAL-TAX             PIC 9(9)V99 VALUE ZERO.
+007200 01  EOD-ACTUAL-INTEREST        PIC 9(9)V99 VALUE ZERO.
+007300 01  EOD-TAX-VARIANCE           PIC S9(9)V99 VALUE ZERO.
+007400 01  EOD-INTEREST-VARIANCE      PIC S9(9)V99 VALUE ZERO.
+007500
+007600*----------------------------------------------------------------
+007700* RECONCILIATION REPORT DETAIL LINE
+007800*----------------------------------------------------------------
+007900 01  EOD-RECON-DETAIL-LINE.
+008000     05  RD-SOURCE              PIC X(08).
+008100     05  FILLER                 PIC X(02) VALUE SPACES.
+008200     05  RD-EXPECTED            PIC Z(7)9.99.
+008300     05  FILLER                 PIC X(02) VALUE SPACES.
+008400     05  RD-ACTUAL              PIC Z(7)9.99.
+008500     05  FILLER                 PIC X(02) VALUE SPACES.
+008600     05  RD-VARIANCE            PIC -(7)9.99.
+008700     05  FILLER                 PIC X(02) VALUE SPACES.
+008800     05  RD-FLAG                PIC X(08).
+008900     05  FILLER                 PIC X(23) VALUE SPACES.
+009000
+009100     COPY DLGREC.
+009200
+009300 PROCEDURE DIVISION.
+009400*----------------------------------------------------------------
+009500 0000-MAINLINE.
+009600*----------------------------------------------------------------
+009700     PERFORM 1000-RUN-EOD-RECONCILIATION THRU 1000-EXIT.
+009800     GO TO 9999-EXIT.
+009900
+010000*----------------------------------------------------------------
+010100 1000-RUN-EOD-RECONCILIATION.
+010200*----------------------------------------------------------------
+010300     ACCEPT EOD-TODAY FROM DATE.
+010400     PERFORM 1050-READ-CONTROL-TOTALS THRU 1050-EXIT.
+010500     MOVE ZERO TO EOD-ACTUAL-TAX.
+010600     MOVE ZERO TO EOD-ACTUAL-INTEREST.
+010700     MOVE 'N'  TO EOD-LOG-EOF-SW.
+010800     OPEN OUTPUT EOD-REPORT-FILE.
+010810     OPEN INPUT  DAILY-LOG-FILE.
+010820     IF EOD-DLG-NOT-FOUND
+010830         MOVE 'Y' TO EOD-LOG-EOF-SW
+010840     ELSE
+011000         PERFORM 1100-READ-LOG-ENTRY THRU 1100-EXIT
+011100         PERFORM 1200-ACCUMULATE-LOG-ENTRY THRU 1200-EXIT
+011200             UNTIL EOD-LOG-EOF
+011300         CLOSE DAILY-LOG-FILE
+011310     END-IF.
+011400     PERFORM 1300-EMIT-RECONCILIATION THRU 1300-EXIT.
+011500     CLOSE EOD-REPORT-FILE.
+011600     DISPLAY "End-of-day reconciliation complete.".
+011700 1000-EXIT.
+011800     EXIT.
+011900
+012000*----------------------------------------------------------------
+012100 1050-READ-CONTROL-TOTALS.
+012200*     THE CONTROL FILE CARRIES ONE RECORD WITH TODAY'S EXPECTED
+012300*     TAX AND INTEREST TOTALS.  IF IT IS MISSING OR EMPTY,
+012400*     TREAT BOTH EXPECTED TOTALS AS ZERO.
+012500*----------------------------------------------------------------
+012600     MOVE ZERO TO EC-EXPECTED-TAX.
+012700     MOVE ZERO TO EC-EXPECTED-INTEREST.
+012800     MOVE 'N'  TO EOD-CONTROL-FOUND-SW.
+012900     OPEN INPUT EOD-CONTROL-FILE.
+012910     IF NOT EOD-CONTROL-NOT-FOUND
+012920         READ EOD-CONTROL-FILE
+012930             AT END
+012940                 CONTINUE
+012950             NOT AT END
+012960                 MOVE 'Y' TO EOD-CONTROL-FOUND-SW
+012970         END-READ
+012980         CLOSE EOD-CONTROL-FILE
+012990     END-IF.
+013700 1050-EXIT.
+013800     EXIT.
+013900
+014000*----------------------------------------------------------------
+014100 1100-READ-LOG-ENTRY.
+014200*----------------------------------------------------------------
+014300     READ DAILY-LOG-FILE
+014400         AT END
+014500             MOVE 'Y' TO EOD-LOG-EOF-SW
+014600         NOT AT END
+014700             MOVE DAILY-LOG-LINE TO DLG-LOG-DETAIL-LINE
+014800     END-READ.
+014900 1100-EXIT.
+015000     EXIT.
+015100
+015200*----------------------------------------------------------------
+015300 1200-ACCUMULATE-LOG-ENTRY.
+015400*     ONLY TODAY'S ENTRIES COUNT TOWARD THE END-OF-DAY TOTALS -
+015500*     THE LOG ACCUMULATES ACROSS EVERY DAY THE UTILITIES RUN.
+015600*----------------------------------------------------------------
+015700     IF DLG-DATE = EOD-TODAY
+015800         EVALUATE TRUE
+015900             WHEN DLG-FROM-TAX
+016000                 ADD DLG-AMOUNT TO EOD-ACTUAL-TAX
+016100             WHEN DLG-FROM-INTEREST
+016200                 ADD DLG-AMOUNT TO EOD-ACTUAL-INTEREST
+016300             WHEN OTHER
+016400                 CONTINUE
+016500         END-EVALUATE
+016600     END-IF.
+016700     PERFORM 1100-READ-LOG-ENTRY THRU 1100-EXIT.
+016800 1200-EXIT.
+016900     EXIT.
+017000
+017100*----------------------------------------------------------------
+017200 1300-EMIT-RECONCILIATION.
+017300*     WRITE ONE DETAIL LINE EACH FOR TAX AND INTEREST, FLAGGING
+017400*     ANY TOTAL THAT DOES NOT TIE TO THE EXPECTED CONTROL TOTAL.
+017500*----------------------------------------------------------------
+017600     COMPUTE EOD-TAX-VARIANCE =
+017700         EC-EXPECTED-TAX - EOD-ACTUAL-TAX.
+017800     MOVE "TAX"            TO RD-SOURCE.
+017900     MOVE EC-EXPECTED-TAX  TO RD-EXPECTED.
+018000     MOVE EOD-ACTUAL-TAX   TO RD-ACTUAL.
+018100     MOVE EOD-TAX-VARIANCE TO RD-VARIANCE.
+018200     IF EOD-TAX-VARIANCE = ZERO
+018300         MOVE "OK"       TO RD-FLAG
+018400     ELSE
+018500         MOVE "MISMATCH" TO RD-FLAG
+018600     END-IF.
+018700     WRITE EOD-REPORT-LINE FROM EOD-RECON-DETAIL-LINE.
+018800     COMPUTE EOD-INTEREST-VARIANCE =
+018900         EC-EXPECTED-INTEREST - EOD-ACTUAL-INTEREST.
+019000     MOVE "INTEREST"            TO RD-SOURCE.
+019100     MOVE EC-EXPECTED-INTEREST  TO RD-EXPECTED.
+019200     MOVE EOD-ACTUAL-INTEREST   TO RD-ACTUAL.
+019300     MOVE EOD-INTEREST-VARIANCE TO RD-VARIANCE.
+019400     IF EOD-INTEREST-VARIANCE = ZERO
+019500         MOVE "OK"       TO RD-FLAG
+019600     ELSE
+019700         MOVE "MISMATCH" TO RD-FLAG
+019800     END-IF.
+019900     WRITE EOD-REPORT-LINE FROM EOD-RECON-DETAIL-LINE.
+020000 1300-EXIT.
+020100     EXIT.
+020200
+020300*----------------------------------------------------------------
+020400 9999-EXIT.
+020500*----------------------------------------------------------------
+020600     GOBACK.
