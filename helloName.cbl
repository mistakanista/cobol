@@ -1,13 +1,283 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLONAME.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 USER-NAME PIC A(20).
-
-       PROCEDURE DIVISION.
-           DISPLAY "Please enter your name?".
-           ACCEPT USER-NAME.
-           DISPLAY "Hello, " USER-NAME "!".
-           STOP RUN.
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     HELLONAME.
+000300 AUTHOR.         PAYROLL SYSTEMS GROUP.
+000400 INSTALLATION.   PAYROLL.
+000500 DATE-WRITTEN.   06/14/2021.
+000600 DATE-COMPILED.  06/14/2021.
+000700*----------------------------------------------------------------
+000800* REMARKS.  GENERATES A PERSONALIZED GREETING LETTER, EITHER
+000900*           FOR ONE CUSTOMER ENTERED AT THE TERMINAL OR AS A
+001000*           MAIL-MERGE BATCH RUN OVER THE CUSTOMER MASTER FILE.
+001100*           THE GREETING CAN BE ADDRESSED WITH A TITLE AND IN
+001200*           ONE OF SEVERAL SALUTATION LANGUAGES.
+001300*----------------------------------------------------------------
+001400* MODIFICATION HISTORY
+001500*----------------------------------------------------------------
+001600* DATE       INIT  DESCRIPTION
+001700* 06/14/2021  JCS  ORIGINAL PROGRAM - ACCEPTS A NAME AND SAYS
+001800*                  HELLO TO IT.
+001900* 08/09/2026  RLM  GREW THIS INTO A MAIL-MERGE LETTER GENERATOR
+002000*                  THAT CAN ALSO BATCH OVER CUSTOMER-MASTER-FILE
+002100*                  AND WRITE A LETTER PER CUSTOMER TO
+002200*                  LETTER-FILE.
+002300* 08/09/2026  RLM  ADDED RE-PROMPTING WHEN THE CUSTOMER NAME IS
+002400*                  BLANK OR ALL SPACES.
+002500* 08/09/2026  RLM  ADDED A TITLE AND A SALUTATION LANGUAGE
+002600*                  CHOICE TO THE GREETING.
+002650* 08/09/2026  RLM  SWITCHED THE BLANK-NAME CHECK OVER TO THE
+002660*                  SHARED VALIDPR/VALIDWS VALIDATION COPYBOOKS.
+002670* 08/09/2026  RLM  CHANGED THE FINAL STOP RUN TO GOBACK SO THIS
+002680*                  PROGRAM CAN BE CALLED FROM DRIVER AS WELL AS
+002690*                  RUN STAND-ALONE.
+002692* 08/09/2026  RLM  ADDED THE MAILING ADDRESS AND ACCOUNT NUMBER
+002694*                  TO THE CUSTOMER RECORD AND THE LETTER OUTPUT
+002696*                  SO THE LETTER IS ACTUALLY MAILABLE.
+002700*----------------------------------------------------------------
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.   IBM-370.
+003100 OBJECT-COMPUTER.   IBM-370.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+003500                                 ORGANIZATION IS SEQUENTIAL.
+003600     SELECT LETTER-FILE          ASSIGN TO "LETTERS"
+003700                                 ORGANIZATION IS LINE SEQUENTIAL.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100*----------------------------------------------------------------
+004200* CUSTOMER MASTER FILE - ONE RECORD PER CUSTOMER TO BE MAILED
+004300*----------------------------------------------------------------
+004400 FD  CUSTOMER-MASTER-FILE
+004500     RECORDING MODE IS F.
+004600 01  CUSTOMER-MASTER-RECORD.
+004700     05  CUST-ID                PIC 9(06).
+004800     05  CUST-NAME              PIC X(20).
+004850     05  CUST-ADDRESS           PIC X(30).
+004900     05  CUST-TITLE-CODE        PIC X(01).
+005000     05  CUST-LANGUAGE-CODE     PIC X(01).
+005100
+005200*----------------------------------------------------------------
+005300* GENERATED LETTER OUTPUT
+005400*----------------------------------------------------------------
+005500 FD  LETTER-FILE.
+005600 01  LETTER-LINE                PIC X(80).
+005700
+005800 WORKING-STORAGE SECTION.
+005900*----------------------------------------------------------------
+006000* RUN MODE - SINGLE CUSTOMER ENTRY OR BATCH MAIL-MERGE RUN
+006100*----------------------------------------------------------------
+006200 01  HN-RUN-MODE                PIC X(01).
+006300     88  HN-MODE-SINGLE                     VALUE '1'.
+006400     88  HN-MODE-BATCH                      VALUE '2'.
+006500
+006600*----------------------------------------------------------------
+006700* CUSTOMER NAME - RE-PROMPTED UNTIL NON-BLANK
+006800*----------------------------------------------------------------
+006900 01  HN-CUSTOMER-NAME           PIC X(20).
+007000 01  HN-NAME-VALID-SW           PIC X(01) VALUE 'N'.
+007100     88  HN-NAME-VALID                      VALUE 'Y'.
+007200
+007210*----------------------------------------------------------------
+007220* CUSTOMER ACCOUNT NUMBER AND MAILING ADDRESS FOR THE LETTER
+007230*----------------------------------------------------------------
+007240 01  HN-CUSTOMER-ID             PIC 9(06).
+007250 01  HN-CUSTOMER-ADDRESS        PIC X(30).
+007260
+007300*----------------------------------------------------------------
+007400* TITLE CODE - HOW THE CUSTOMER IS ADDRESSED
+007500*----------------------------------------------------------------
+007600 01  HN-TITLE-CODE              PIC X(01).
+007700     88  HN-TITLE-MR                        VALUE '1'.
+007800     88  HN-TITLE-MS                        VALUE '2'.
+007900     88  HN-TITLE-MRS                       VALUE '3'.
+008000     88  HN-TITLE-DR                        VALUE '4'.
+008100 01  HN-TITLE-TEXT              PIC X(05).
+008200
+008300*----------------------------------------------------------------
+008400* SALUTATION LANGUAGE CODE
+008500*----------------------------------------------------------------
+008600 01  HN-LANGUAGE-CODE           PIC X(01).
+008700     88  HN-LANG-ENGLISH                    VALUE '1'.
+008800     88  HN-LANG-SPANISH                    VALUE '2'.
+008900     88  HN-LANG-FRENCH                     VALUE '3'.
+009000 01  HN-GREETING-TEXT           PIC X(10).
+009100
+009200 01  HN-SWITCHES.
+009300     05  HN-CUST-EOF-SW         PIC X(01) VALUE 'N'.
+009400         88  HN-CUST-EOF                    VALUE 'Y'.
+009500
+009600*----------------------------------------------------------------
+009700* LETTER LINES
+009800*----------------------------------------------------------------
+009850 01  HN-LETTER-REF-LINE.
+009855     05  FILLER                 PIC X(13) VALUE
+009860         "Customer No. ".
+009865     05  LR-CUST-ID             PIC 9(06).
+009870     05  FILLER                 PIC X(61) VALUE SPACES.
+009875
+009880 01  HN-LETTER-ADDRESS-LINE.
+009885     05  LA-ADDRESS             PIC X(30).
+009890     05  FILLER                 PIC X(50) VALUE SPACES.
+009895
+009900 01  HN-LETTER-GREETING-LINE.
+010000     05  LG-GREETING            PIC X(10).
+010100     05  FILLER                 PIC X(01) VALUE SPACE.
+010200     05  LG-TITLE               PIC X(05).
+010300     05  LG-NAME                PIC X(20).
+010400     05  FILLER                 PIC X(01) VALUE ",".
+010500     05  FILLER                 PIC X(43) VALUE SPACES.
+010600
+010700 01  HN-LETTER-BODY-LINE        PIC X(80) VALUE
+010800     "Thank you for your continued business with us.".
+010900
+011000 01  HN-LETTER-CLOSE-LINE       PIC X(80) VALUE
+011100     "Sincerely, Payroll Systems Group".
+011200
+011300 01  HN-LETTER-BLANK-LINE       PIC X(80) VALUE SPACES.
+011400
+011450     COPY VALIDWS.
+011500 PROCEDURE DIVISION.
+011600*----------------------------------------------------------------
+011700 0000-MAINLINE.
+011800*----------------------------------------------------------------
+011900     DISPLAY "Enter 1 for a single letter, 2 for a batch run?".
+012000     ACCEPT HN-RUN-MODE.
+012100     IF HN-MODE-BATCH
+012200         PERFORM 3000-BATCH-LETTER-RUN THRU 3000-EXIT
+012300     ELSE
+012400         PERFORM 1000-SINGLE-LETTER THRU 1000-EXIT
+012500     END-IF.
+012600     GO TO 9999-EXIT.
+012700
+012800*----------------------------------------------------------------
+012900 1000-SINGLE-LETTER.
+013000*----------------------------------------------------------------
+013100     PERFORM 1050-GET-CUSTOMER-NAME THRU 1050-EXIT.
+013150     DISPLAY "Please enter your account number?".
+013160     ACCEPT HN-CUSTOMER-ID.
+013170     DISPLAY "Please enter your mailing address?".
+013180     ACCEPT HN-CUSTOMER-ADDRESS.
+013200     DISPLAY "1 Mr., 2 Ms., 3 Mrs., 4 Dr.?".
+013300     ACCEPT HN-TITLE-CODE.
+013400     DISPLAY "1 English, 2 Spanish, 3 French?".
+013500     ACCEPT HN-LANGUAGE-CODE.
+013600     PERFORM 2000-BUILD-SALUTATION THRU 2000-EXIT.
+013650     DISPLAY HN-LETTER-REF-LINE.
+013660     DISPLAY HN-LETTER-ADDRESS-LINE.
+013700     DISPLAY HN-LETTER-GREETING-LINE.
+013800     DISPLAY HN-LETTER-BODY-LINE.
+013900     DISPLAY HN-LETTER-CLOSE-LINE.
+014000 1000-EXIT.
+014100     EXIT.
+014200
+014300*----------------------------------------------------------------
+014400 1050-GET-CUSTOMER-NAME.
+014500*     RE-PROMPT UNTIL THE CUSTOMER NAME IS NOT BLANK OR ALL
+014600*     SPACES.
+014700*----------------------------------------------------------------
+014800     MOVE 'N' TO HN-NAME-VALID-SW.
+014900     PERFORM 1060-PROMPT-FOR-NAME THRU 1060-EXIT
+015000         UNTIL HN-NAME-VALID.
+015100 1050-EXIT.
+015200     EXIT.
+015300
+015400*----------------------------------------------------------------
+015500 1060-PROMPT-FOR-NAME.
+015600*----------------------------------------------------------------
+015700     DISPLAY "Please enter your name?".
+015800     ACCEPT HN-CUSTOMER-NAME.
+015850     MOVE HN-CUSTOMER-NAME TO VAL-ALPHA-INPUT.
+015860     PERFORM 8100-CHECK-NON-BLANK THRU 8100-EXIT.
+015900     IF VAL-ERROR-FOUND
+016000         DISPLAY VAL-ERROR-MESSAGE
+016100     ELSE
+016200         MOVE 'Y' TO HN-NAME-VALID-SW
+016300     END-IF.
+016400 1060-EXIT.
+016500     EXIT.
+016600
+016700*----------------------------------------------------------------
+016800 2000-BUILD-SALUTATION.
+016900*     TRANSLATE THE TITLE AND LANGUAGE CODES INTO THE TEXT USED
+017000*     ON THE GREETING LINE.
+017100*----------------------------------------------------------------
+017200     EVALUATE TRUE
+017300         WHEN HN-TITLE-MS
+017400             MOVE "Ms. " TO HN-TITLE-TEXT
+017500         WHEN HN-TITLE-MRS
+017600             MOVE "Mrs. " TO HN-TITLE-TEXT
+017700         WHEN HN-TITLE-DR
+017800             MOVE "Dr. " TO HN-TITLE-TEXT
+017900         WHEN OTHER
+018000             MOVE "Mr. " TO HN-TITLE-TEXT
+018100     END-EVALUATE.
+018200     EVALUATE TRUE
+018300         WHEN HN-LANG-SPANISH
+018400             MOVE "Estimado" TO HN-GREETING-TEXT
+018500         WHEN HN-LANG-FRENCH
+018600             MOVE "Cher" TO HN-GREETING-TEXT
+018700         WHEN OTHER
+018800             MOVE "Dear" TO HN-GREETING-TEXT
+018900     END-EVALUATE.
+019000     MOVE HN-GREETING-TEXT  TO LG-GREETING.
+019100     MOVE HN-TITLE-TEXT     TO LG-TITLE.
+019200     MOVE HN-CUSTOMER-NAME  TO LG-NAME.
+019210     MOVE HN-CUSTOMER-ID      TO LR-CUST-ID.
+019220     MOVE HN-CUSTOMER-ADDRESS TO LA-ADDRESS.
+019300 2000-EXIT.
+019400     EXIT.
+019500
+019600*----------------------------------------------------------------
+019700 3000-BATCH-LETTER-RUN.
+019800*     PROCESS THE ENTIRE CUSTOMER MASTER FILE, WRITING ONE
+019900*     LETTER PER CUSTOMER TO LETTER-FILE.
+020000*----------------------------------------------------------------
+020100     MOVE 'N' TO HN-CUST-EOF-SW.
+020200     OPEN INPUT  CUSTOMER-MASTER-FILE
+020300          OUTPUT LETTER-FILE.
+020400     PERFORM 3100-READ-CUSTOMER THRU 3100-EXIT.
+020500     PERFORM 3200-PROCESS-CUSTOMER THRU 3200-EXIT
+020600         UNTIL HN-CUST-EOF.
+020700     CLOSE CUSTOMER-MASTER-FILE
+020800           LETTER-FILE.
+020900     DISPLAY "Batch letter run complete.".
+021000 3000-EXIT.
+021100     EXIT.
+021200
+021300*----------------------------------------------------------------
+021400 3100-READ-CUSTOMER.
+021500*----------------------------------------------------------------
+021600     READ CUSTOMER-MASTER-FILE
+021700         AT END
+021800             MOVE 'Y' TO HN-CUST-EOF-SW
+021900     END-READ.
+022000 3100-EXIT.
+022100     EXIT.
+022200
+022300*----------------------------------------------------------------
+022400 3200-PROCESS-CUSTOMER.
+022500*----------------------------------------------------------------
+022600     MOVE CUST-NAME          TO HN-CUSTOMER-NAME.
+022620     MOVE CUST-ID             TO HN-CUSTOMER-ID.
+022640     MOVE CUST-ADDRESS        TO HN-CUSTOMER-ADDRESS.
+022700     MOVE CUST-TITLE-CODE    TO HN-TITLE-CODE.
+022800     MOVE CUST-LANGUAGE-CODE TO HN-LANGUAGE-CODE.
+022900     PERFORM 2000-BUILD-SALUTATION THRU 2000-EXIT.
+022950     WRITE LETTER-LINE FROM HN-LETTER-REF-LINE.
+022960     WRITE LETTER-LINE FROM HN-LETTER-ADDRESS-LINE.
+023000     WRITE LETTER-LINE FROM HN-LETTER-GREETING-LINE.
+023100     WRITE LETTER-LINE FROM HN-LETTER-BODY-LINE.
+023200     WRITE LETTER-LINE FROM HN-LETTER-CLOSE-LINE.
+023300     WRITE LETTER-LINE FROM HN-LETTER-BLANK-LINE.
+023400     PERFORM 3100-READ-CUSTOMER THRU 3100-EXIT.
+023500 3200-EXIT.
+023600     EXIT.
+023700
+023800*----------------------------------------------------------------
+023810     COPY VALIDPR.
+023850*----------------------------------------------------------------
+023900 9999-EXIT.
+024000*----------------------------------------------------------------
+024100     GOBACK.
