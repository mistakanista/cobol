@@ -0,0 +1,119 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     DRIVER.
+000300 AUTHOR.         PAYROLL SYSTEMS GROUP.
+000400 INSTALLATION.   PAYROLL.
+000500 DATE-WRITTEN.   08/09/2026.
+000600 DATE-COMPILED.  08/09/2026.
+000700*----------------------------------------------------------------
+000800* REMARKS.  MENU FRONT END FOR THE FOUR STAND-ALONE UTILITIES -
+000900*           CALCULATION, TAX, INTEREST, AND HELLONAME.  THE
+001000*           OPERATOR PICKS A UTILITY BY NUMBER AND THIS PROGRAM
+001100*           CALLS IT DIRECTLY, RETURNING TO THE MENU WHEN THE
+001200*           UTILITY FINISHES SO ANOTHER ONE CAN BE RUN WITHOUT
+001300*           HAVING TO KNOW ANY OF THE FOUR PROGRAM-IDS.
+001400*----------------------------------------------------------------
+001500* MODIFICATION HISTORY
+001600*----------------------------------------------------------------
+001700* DATE       INIT  DESCRIPTION
+001800* 08/09/2026  RLM  ORIGINAL PROGRAM - MENU IN FRONT OF
+001900*                  CALCULATION, TAX, INTEREST, AND HELLONAME.
+002000*----------------------------------------------------------------
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.   IBM-370.
+002400 OBJECT-COMPUTER.   IBM-370.
+002500
+002600 DATA DIVISION.
+002700 WORKING-STORAGE SECTION.
+002800*----------------------------------------------------------------
+002900* MENU SELECTION AND CONTINUE SWITCH
+003000*----------------------------------------------------------------
+003100 01  DRV-MENU-CHOICE            PIC X(01).
+003200     88  DRV-CHOICE-CALCULATION             VALUE '1'.
+003300     88  DRV-CHOICE-TAX                     VALUE '2'.
+003400     88  DRV-CHOICE-INTEREST                VALUE '3'.
+003500     88  DRV-CHOICE-HELLONAME               VALUE '4'.
+003600     88  DRV-CHOICE-QUIT                    VALUE '5'.
+003700     88  DRV-CHOICE-VALID       VALUE '1' '2' '3' '4' '5'.
+003800
+003900 01  DRV-DONE-SW                PIC X(01) VALUE 'N'.
+004000     88  DRV-DONE                           VALUE 'Y'.
+004010 01  DRV-CHOICE-OK-SW          PIC X(01) VALUE 'N'.
+004020     88  DRV-CHOICE-OK                      VALUE 'Y'.
+004100
+004200 PROCEDURE DIVISION.
+004300*----------------------------------------------------------------
+004400 0000-MAINLINE.
+004500*----------------------------------------------------------------
+004600     PERFORM 1000-MENU-CYCLE THRU 1000-EXIT
+004700         UNTIL DRV-DONE.
+004800     GO TO 9999-EXIT.
+004900
+005000*----------------------------------------------------------------
+005100 1000-MENU-CYCLE.
+005200*----------------------------------------------------------------
+005300     PERFORM 1100-GET-MENU-CHOICE THRU 1100-EXIT.
+005400     IF DRV-CHOICE-QUIT
+005500         MOVE 'Y' TO DRV-DONE-SW
+005600     ELSE
+005700         PERFORM 2000-RUN-CHOICE THRU 2000-EXIT
+005800     END-IF.
+005900 1000-EXIT.
+006000     EXIT.
+006100
+006200*----------------------------------------------------------------
+006300 1100-GET-MENU-CHOICE.
+006400*     RE-PROMPT UNTIL THE OPERATOR ENTERS ONE OF THE FIVE VALID
+006500*     MENU CHOICES.
+006600*----------------------------------------------------------------
+006650     MOVE 'N' TO DRV-CHOICE-OK-SW.
+006660     PERFORM 1150-PROMPT-FOR-CHOICE THRU 1150-EXIT
+006670         UNTIL DRV-CHOICE-OK.
+008000 1100-EXIT.
+008100     EXIT.
+
+008150*----------------------------------------------------------------
+008160 1150-PROMPT-FOR-CHOICE.
+008170*----------------------------------------------------------------
+006700     DISPLAY " ".
+006800     DISPLAY "PAYROLL SYSTEMS GROUP - UTILITY MENU".
+006900     DISPLAY "1 - CALCULATION (SQUARE, CUBE, ROOT, FACTORIAL)".
+007000     DISPLAY "2 - TAX (WITHHOLDING CALCULATION)".
+007100     DISPLAY "3 - INTEREST (SIMPLE/COMPOUND/AMORTIZATION)".
+007200     DISPLAY "4 - HELLONAME (CUSTOMER LETTER GENERATOR)".
+007300     DISPLAY "5 - QUIT".
+007400     DISPLAY "Please enter your choice?".
+007500     ACCEPT DRV-MENU-CHOICE.
+007600     IF NOT DRV-CHOICE-VALID
+007700         DISPLAY "Not a valid choice - please try again."
+007800     ELSE
+007810         MOVE 'Y' TO DRV-CHOICE-OK-SW
+007900     END-IF.
+008180 1150-EXIT.
+008190     EXIT.
+008200
+008300*----------------------------------------------------------------
+008400 2000-RUN-CHOICE.
+008500*     CALL THE UTILITY PROGRAM THAT MATCHES THE OPERATOR'S
+008600*     MENU CHOICE.  EACH UTILITY RUNS ITS OWN INTERACTIVE OR
+008700*     BATCH DIALOG AND RETURNS CONTROL HERE WHEN IT IS DONE.
+008800*----------------------------------------------------------------
+008900     IF DRV-CHOICE-CALCULATION
+009000         CALL "CALCULATION"
+009100     END-IF.
+009200     IF DRV-CHOICE-TAX
+009300         CALL "TAX"
+009400     END-IF.
+009500     IF DRV-CHOICE-INTEREST
+009600         CALL "INTEREST"
+009700     END-IF.
+009800     IF DRV-CHOICE-HELLONAME
+009900         CALL "HELLONAME"
+010000     END-IF.
+010100 2000-EXIT.
+010200     EXIT.
+010300
+010400*----------------------------------------------------------------
+010500 9999-EXIT.
+010600*----------------------------------------------------------------
+010700     STOP RUN.
