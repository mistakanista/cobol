@@ -1,23 +1,652 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TAX.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 INPUT_VALUE PIC 9(7).
-       01 TAX_RATE PIC Z(5)9.99.
-
-       PROCEDURE DIVISION.
-           PERFORM INPUT_LOGIC.
-           PERFORM CALCULATE_TAX.
-           STOP RUN.
-           INPUT_LOGIC.
-           DISPLAY "Please enter your salary?".
-           ACCEPT INPUT_VALUE.
-           CALCULATE_TAX.
-           IF INPUT_VALUE < 100000
-               display "No tax!"
-           ELSE
-               COMPUTE TAX_RATE = INPUT_VALUE * 0.1
-               display "Tax 10%: " TAX_RATE
-           END-IF.
-          
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     TAX.
+000300 AUTHOR.         PAYROLL SYSTEMS GROUP.
+000400 INSTALLATION.   PAYROLL.
+000500 DATE-WRITTEN.   01/05/2019.
+000600 DATE-COMPILED.  01/05/2019.
+000700*----------------------------------------------------------------
+000800* REMARKS.  COMPUTES WITHHOLDING TAX ON AN EMPLOYEE SALARY, EITHER
+000900*           ONE EMPLOYEE AT A TIME OR AS A BATCH PAYROLL RUN
+001000*           AGAINST THE EMPLOYEE MASTER FILE.
+001100*----------------------------------------------------------------
+001200* MODIFICATION HISTORY
+001300*----------------------------------------------------------------
+001400* DATE       INIT  DESCRIPTION
+001500* 01/05/2019  JCS  ORIGINAL PROGRAM.
+001600* 08/09/2026  RLM  REPLACED FLAT 10 PERCENT CUTOVER WITH A
+001700*                  PROGRESSIVE MARGINAL TAX BRACKET TABLE SO
+001800*                  ONLY THE INCOME WITHIN EACH BAND IS TAXED
+001900*                  AT THAT BAND'S RATE.
+002000* 08/09/2026  RLM  ADDED A BATCH PAYROLL RUN OVER EMPLOYEE-FILE
+002100*                  THAT WRITES A DETAIL/TOTAL TAX-REPORT-FILE,
+002200*                  ALONGSIDE THE EXISTING SINGLE EMPLOYEE MODE.
+002250* 08/09/2026  RLM  ADDED FILING STATUS AND DEPENDENTS SO THE
+002260*                  TAXABLE AMOUNT IS REDUCED BY A STANDARD
+002270*                  DEDUCTION AND A PER-DEPENDENT EXEMPTION
+002280*                  BEFORE THE BRACKET TABLE IS APPLIED.
+002285* 08/09/2026  RLM  ADDED A YEAR-TO-DATE WITHHOLDING MASTER FILE,
+002286*                  KEYED BY EMPLOYEE ID, UPDATED BY EACH BATCH
+002287*                  PAYROLL RUN, AND A QUARTERLY RECONCILIATION
+002288*                  REPORT (MODE 3) THAT COMPARES EXPECTED
+002289*                  WITHHOLDING AGAINST WHAT WAS ACTUALLY RECORDED.
+002290* 08/09/2026  RLM  RE-PROMPT ON THE ENTERED SALARY IF IT IS
+002291*                  OUTSIDE A REASONABLE RANGE, USING THE SHARED
+002292*                  VALIDPR/VALIDWS VALIDATION COPYBOOKS.
+002293* 08/09/2026  RLM  CHANGED THE FINAL STOP RUN TO GOBACK SO THIS
+002294*                  PROGRAM CAN BE CALLED FROM DRIVER AS WELL AS
+002295*                  RUN STAND-ALONE.
+002296* 08/09/2026  RLM  EVERY COMPUTED TAX FIGURE, SINGLE OR BATCH, IS
+002297*                  NOW ALSO APPENDED TO THE SHARED DAILY
+002298*                  TRANSACTION LOG (DLGREC) FOR THE END-OF-DAY
+002299*                  RECONCILIATION JOB.
+002301* 08/09/2026  RLM  RE-PROMPT ON THE ENTERED QUARTER IF IT IS NOT
+002302*                  1-4, AND STOPPED ADDING AN UNVALIDATED QUARTER
+002303*                  INTO YTD-TOTAL-WITHHOLDING WHEN NO QUARTER
+002304*                  BUCKET WAS ACTUALLY UPDATED.
+002306* 08/09/2026  RLM  ADDED YTD-YEAR TO THE YTD MASTER KEY SO EACH
+002307*                  CALENDAR YEAR GETS ITS OWN WITHHOLDING RECORD
+002308*                  INSTEAD OF ACCUMULATING FOREVER ACROSS YEARS.
+002300*----------------------------------------------------------------
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-370.
+002800 OBJECT-COMPUTER.   IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT EMPLOYEE-FILE   ASSIGN TO "EMPFILE"
+003200                            ORGANIZATION IS SEQUENTIAL.
+003300     SELECT TAX-REPORT-FILE ASSIGN TO "TAXRPT"
+003400                            ORGANIZATION IS LINE SEQUENTIAL.
+003450     SELECT YTD-MASTER-FILE ASSIGN TO "YTDFILE"
+003460                            ORGANIZATION IS INDEXED
+003470                            ACCESS MODE IS DYNAMIC
+003480                            RECORD KEY IS YTD-KEY
+003490                            FILE STATUS IS YTD-FILE-STATUS.
+003500     SELECT TAX-RECON-FILE  ASSIGN TO "TAXRECN"
+003510                            ORGANIZATION IS LINE SEQUENTIAL.
+003520     SELECT DAILY-LOG-FILE  ASSIGN TO "DAILYLOG"
+003530                            ORGANIZATION IS LINE SEQUENTIAL
+003535                            FILE STATUS IS TAX-DAILY-LOG-STATUS.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800*----------------------------------------------------------------
+003900* EMPLOYEE MASTER FILE - ONE RECORD PER EMPLOYEE
+004000*----------------------------------------------------------------
+004100 FD  EMPLOYEE-FILE
+004200     RECORDING MODE IS F.
+004300 01  EMPLOYEE-RECORD.
+004400     05  EMP-ID                 PIC 9(6).
+004500     05  EMP-NAME               PIC X(25).
+004600     05  EMP-SALARY             PIC 9(7).
+004650     05  EMP-FILING-STATUS      PIC X(01).
+004680     05  EMP-DEPENDENTS         PIC 9(2).
+004700
+004800*----------------------------------------------------------------
+004900* TAX REPORT - ONE DETAIL LINE PER EMPLOYEE PLUS A GRAND TOTAL
+005000*----------------------------------------------------------------
+005100 FD  TAX-REPORT-FILE.
+005200 01  TAX-REPORT-LINE            PIC X(80).
+005300
+005310*----------------------------------------------------------------
+005320* YEAR-TO-DATE WITHHOLDING MASTER - ONE RECORD PER EMPLOYEE PER
+005325* YEAR, KEYED BY YEAR AND EMPLOYEE ID, HOLDING EACH QUARTER'S
+005330* ACCUMULATED WITHHOLDING PLUS A RUNNING YEAR TOTAL.  YTD-YEAR
+005335* IS THE SAME TWO-DIGIT YEAR CONVENTION USED ELSEWHERE IN THIS
+005340* SYSTEM (SEE DLG-DATE-YY IN DLGREC) SO A NEW CALENDAR YEAR
+005345* STARTS A FRESH SET OF RECORDS INSTEAD OF ADDING FOREVER ONTO
+005348* THE SAME BUCKETS.
+005350*----------------------------------------------------------------
+005360 FD  YTD-MASTER-FILE.
+005370 01  YTD-MASTER-RECORD.
+005375     05  YTD-KEY.
+005376         10  YTD-YEAR           PIC 9(2).
+005377         10  YTD-EMP-ID         PIC 9(6).
+005390     05  YTD-EMP-NAME           PIC X(25).
+005400     05  YTD-Q1-WITHHOLDING     PIC 9(9)V99.
+005410     05  YTD-Q2-WITHHOLDING     PIC 9(9)V99.
+005420     05  YTD-Q3-WITHHOLDING     PIC 9(9)V99.
+005430     05  YTD-Q4-WITHHOLDING     PIC 9(9)V99.
+005440     05  YTD-TOTAL-WITHHOLDING  PIC 9(9)V99.
+005450
+005460*----------------------------------------------------------------
+005470* QUARTERLY RECONCILIATION REPORT
+005480*----------------------------------------------------------------
+005490 FD  TAX-RECON-FILE.
+005500 01  TAX-RECON-LINE             PIC X(80).
+005510
+005512*----------------------------------------------------------------
+005514* SHARED DAILY TRANSACTION LOG - APPENDED TO BY TAX AND INTEREST
+005516*----------------------------------------------------------------
+005518 FD  DAILY-LOG-FILE.
+005519 01  DAILY-LOG-LINE             PIC X(80).
+005520
+005522 WORKING-STORAGE SECTION.
+005500*----------------------------------------------------------------
+005600* RUN MODE - SINGLE EMPLOYEE ENTRY OR BATCH PAYROLL RUN
+005700*----------------------------------------------------------------
+005800 01  TAX-RUN-MODE               PIC X(01).
+005900     88  TAX-MODE-SINGLE                    VALUE '1'.
+006000     88  TAX-MODE-BATCH                     VALUE '2'.
+006010     88  TAX-MODE-RECON                     VALUE '3'.
+006020
+006022*----------------------------------------------------------------
+006024* CURRENT YEAR FOR THE YTD MASTER KEY - ACCEPTED ONCE WHEN THE
+006026* YTD MASTER IS OPENED SO EVERY RECORD WRITTEN OR READ DURING
+006028* THIS RUN IS KEYED TO THE CORRECT YEAR'S BUCKET.
+006029*----------------------------------------------------------------
+006029 01  TAX-TODAY                  PIC 9(06).
+006029 01  TAX-TODAY-R REDEFINES TAX-TODAY.
+006029     05  TAX-TODAY-YY           PIC 9(02).
+006029     05  TAX-TODAY-MMDD         PIC 9(04).
+006029
+006030 01  TAX-QUARTER                PIC 9(01).
+006040     88  TAX-QTR-1                          VALUE 1.
+006050     88  TAX-QTR-2                          VALUE 2.
+006060     88  TAX-QTR-3                          VALUE 3.
+006070     88  TAX-QTR-4                          VALUE 4.
+006100
+006200*----------------------------------------------------------------
+006300* EMPLOYEE SALARY INPUT AND COMPUTED TAX RESULT
+006400*----------------------------------------------------------------
+006500 01  TAX-INPUT-SALARY           PIC 9(7).
+006600 01  TAX-RATE-DISPLAY           PIC Z(5)9.99.
+006650
+006660*----------------------------------------------------------------
+006670* FILING STATUS AND DEPENDENTS - REDUCE THE TAXABLE AMOUNT
+006680* WITH A STANDARD DEDUCTION AND A PER-DEPENDENT EXEMPTION
+006690* BEFORE THE BRACKET TABLE IS APPLIED.
+006695*----------------------------------------------------------------
+006700 01  TAX-FILING-STATUS          PIC X(01).
+006710     88  TAX-FILING-SINGLE                  VALUE 'S'.
+006720     88  TAX-FILING-MARRIED                 VALUE 'M'.
+006730 01  TAX-DEPENDENTS             PIC 9(2).
+006740 01  TAX-STD-DEDUCTION          PIC 9(7)     VALUE ZERO.
+006750 01  TAX-DEPENDENT-EXEMPTION    PIC 9(5)     VALUE 04000.
+006760 01  TAX-TAXABLE-AMOUNT         PIC 9(9)     VALUE ZERO.
+006770
+006800*----------------------------------------------------------------
+006900* PROGRESSIVE TAX BRACKET TABLE
+007000*
+007100* EACH ENTRY GIVES THE UPPER SALARY LIMIT OF THE BAND AND THE
+007200* MARGINAL RATE THAT APPLIES TO THE PORTION OF SALARY FALLING
+007300* WITHIN THAT BAND.  THE TABLE IS LOADED VIA REDEFINES SO THE
+007400* BRACKETS CAN BE MAINTAINED AS PLAIN VALUE CLAUSES BELOW.
+007500*----------------------------------------------------------------
+007600 01  TAX-BRACKET-INIT-TABLE.
+007700     05  FILLER             PIC X(13) VALUE '0000100000000'.
+007800     05  FILLER             PIC X(13) VALUE '0000400000100'.
+007900     05  FILLER             PIC X(13) VALUE '0000900000150'.
+008000     05  FILLER             PIC X(13) VALUE '0001900000250'.
+008100     05  FILLER             PIC X(13) VALUE '9999999990300'.
+008200
+008300 01  TAX-BRACKET-TABLE REDEFINES TAX-BRACKET-INIT-TABLE.
+008400     05  TAX-BRACKET-ENTRY  OCCURS 5 TIMES
+008500                            INDEXED BY TAX-BR-IDX.
+008600         10  TAX-BR-LIMIT       PIC 9(9).
+008700         10  TAX-BR-RATE        PIC 9V999.
+008800
+008900 01  TAX-BRACKET-COUNT          PIC 9(2) COMP VALUE 5.
+009000
+009100*----------------------------------------------------------------
+009200* MARGINAL CALCULATION WORK FIELDS
+009300*----------------------------------------------------------------
+009400 01  TAX-PREV-LIMIT             PIC 9(9)     VALUE ZERO.
+009500 01  TAX-BAND-PORTION           PIC 9(9)V99  VALUE ZERO.
+009600 01  TAX-COMPUTED-TAX           PIC 9(9)V99  VALUE ZERO.
+009700 01  TAX-SWITCHES.
+009800     05  TAX-DONE-SW            PIC X(01)    VALUE 'N'.
+009900         88  TAX-DONE                        VALUE 'Y'.
+010000     05  TAX-EMP-EOF-SW         PIC X(01)    VALUE 'N'.
+010100         88  TAX-EMP-EOF                     VALUE 'Y'.
+010110     05  YTD-RECORD-FOUND-SW    PIC X(01)    VALUE 'N'.
+010120         88  YTD-RECORD-FOUND                VALUE 'Y'.
+010125     05  TAX-SALARY-OK-SW       PIC X(01)    VALUE 'N'.
+010126         88  TAX-SALARY-OK                   VALUE 'Y'.
+010127     05  TAX-QUARTER-OK-SW      PIC X(01)    VALUE 'N'.
+010128         88  TAX-QUARTER-OK                   VALUE 'Y'.
+
+010129*----------------------------------------------------------------
+010131* DAILY-LOG-FILE STATUS - A MISSING "DAILYLOG" FILE MEANS NO
+010133* TRANSACTION HAS EVER BEEN LOGGED BEFORE, SO CREATE IT RATHER
+010135* THAN ABENDING ON THE FIRST OPEN EXTEND.
+010137*----------------------------------------------------------------
+010139 01  TAX-DAILY-LOG-STATUS       PIC X(02).
+010130
+010140 01  YTD-FILE-STATUS            PIC X(02)    VALUE '00'.
+010150
+010160*----------------------------------------------------------------
+010170* QUARTERLY RECONCILIATION WORK FIELDS
+010180*----------------------------------------------------------------
+010190 01  TAX-EXPECTED-QTR-TAX       PIC 9(9)V99  VALUE ZERO.
+010200 01  TAX-ACTUAL-QTR-TAX         PIC 9(9)V99  VALUE ZERO.
+010210 01  TAX-QTR-VARIANCE           PIC S9(9)V99 VALUE ZERO.
+010200
+010300*----------------------------------------------------------------
+010400* BATCH PAYROLL RUN WORK FIELDS
+010500*----------------------------------------------------------------
+010600 01  TAX-GRAND-TOTAL            PIC 9(9)V99  VALUE ZERO.
+010700 01  TAX-EMPLOYEE-COUNT         PIC 9(5) COMP VALUE ZERO.
+010800
+010900 01  TAX-DETAIL-LINE.
+011000     05  TD-EMP-ID              PIC 9(6).
+011100     05  FILLER                 PIC X(02) VALUE SPACES.
+011200     05  TD-EMP-NAME            PIC X(25).
+011300     05  FILLER                 PIC X(02) VALUE SPACES.
+011400     05  TD-SALARY              PIC Z(6)9.99.
+011500     05  FILLER                 PIC X(02) VALUE SPACES.
+011600     05  TD-TAX                 PIC Z(6)9.99.
+011650     05  FILLER                 PIC X(02) VALUE SPACES.
+011660     05  TD-FILING-STATUS       PIC X(01).
+011670     05  FILLER                 PIC X(02) VALUE SPACES.
+011680     05  TD-DEPENDENTS          PIC Z9.
+011700     05  FILLER                 PIC X(16) VALUE SPACES.
+011800
+011900 01  TAX-TOTAL-LINE.
+012000     05  FILLER                 PIC X(33) VALUE
+012100         "GRAND TOTAL TAX WITHHELD........".
+012200     05  TT-GRAND-TOTAL         PIC Z(6)9.99.
+012300     05  FILLER                 PIC X(37) VALUE SPACES.
+012400
+011950 01  TAX-RECON-DETAIL-LINE.
+011951     05  TR-EMP-ID              PIC 9(6).
+011952     05  FILLER                 PIC X(02) VALUE SPACES.
+011953     05  TR-EMP-NAME            PIC X(25).
+011954     05  FILLER                 PIC X(02) VALUE SPACES.
+011955     05  TR-EXPECTED            PIC Z(6)9.99.
+011956     05  FILLER                 PIC X(02) VALUE SPACES.
+011957     05  TR-ACTUAL              PIC Z(6)9.99.
+011958     05  FILLER                 PIC X(02) VALUE SPACES.
+011959     05  TR-VARIANCE            PIC -(6)9.99.
+011960     05  FILLER                 PIC X(02) VALUE SPACES.
+011961     05  TR-FLAG                PIC X(08).
+011962     05  FILLER                 PIC X(01) VALUE SPACES.
+
+011963*----------------------------------------------------------------
+011964* DAILY TRANSACTION LOG WORK FIELD - THE EMPLOYEE ID TO LOG.
+011965* BATCH SETS THIS TO THE EMPLOYEE BEING PROCESSED; A SINGLE-
+011966* EMPLOYEE ENTRY HAS NO EMPLOYEE ID ON FILE SO IT LOGS ZERO.
+011967*----------------------------------------------------------------
+011968 01  TAX-LOG-ID                 PIC 9(06)    VALUE ZERO.
+
+011969     COPY DLGREC.
+
+011970     COPY VALIDWS.
+
+012500 PROCEDURE DIVISION.
+012600*----------------------------------------------------------------
+012700 0000-MAINLINE.
+012800*----------------------------------------------------------------
+012900     DISPLAY "Enter 1 for a single employee, 2 for a batch run,".
+012910     DISPLAY "or 3 for a quarterly reconciliation report?".
+013000     ACCEPT TAX-RUN-MODE.
+013100     EVALUATE TRUE
+013110         WHEN TAX-MODE-BATCH
+013200             PERFORM 3000-BATCH-PAYROLL-RUN THRU 3000-EXIT
+013210         WHEN TAX-MODE-RECON
+013220             PERFORM 4000-QUARTERLY-RECONCILIATION THRU 4000-EXIT
+013230         WHEN OTHER
+013400             PERFORM 1000-INPUT-LOGIC THRU 1000-EXIT
+013500             PERFORM 2000-CALCULATE-TAX THRU 2000-EXIT
+013550             MOVE ZERO TO TAX-LOG-ID
+013560             PERFORM 2200-LOG-DAILY-TRANSACTION THRU 2200-EXIT
+013600     END-EVALUATE.
+013700     GO TO 9999-EXIT.
+013800
+013900*----------------------------------------------------------------
+014000 1000-INPUT-LOGIC.
+014100*----------------------------------------------------------------
+014150     PERFORM 1010-GET-SALARY THRU 1010-EXIT.
+014350     DISPLAY "Filing status - S for single, M for married?".
+014360     ACCEPT TAX-FILING-STATUS.
+014370     DISPLAY "Number of dependents?".
+014380     ACCEPT TAX-DEPENDENTS.
+014400 1000-EXIT.
+014500     EXIT.
+
+014520*----------------------------------------------------------------
+014530 1010-GET-SALARY.
+014540*     RE-PROMPT UNTIL THE SALARY IS WITHIN A REASONABLE RANGE.
+014550*----------------------------------------------------------------
+014560     MOVE 'N' TO TAX-SALARY-OK-SW.
+014570     PERFORM 1020-PROMPT-FOR-SALARY THRU 1020-EXIT
+014580         UNTIL TAX-SALARY-OK.
+014590 1010-EXIT.
+014600     EXIT.
+
+014610*----------------------------------------------------------------
+014620 1020-PROMPT-FOR-SALARY.
+014630*----------------------------------------------------------------
+014640     DISPLAY "Please enter your salary?".
+014650     ACCEPT TAX-INPUT-SALARY.
+014660     MOVE TAX-INPUT-SALARY TO VAL-NUMERIC-INPUT.
+014670     MOVE 1                TO VAL-MIN-RANGE.
+014680     MOVE 9999999           TO VAL-MAX-RANGE.
+014690     PERFORM 8000-CHECK-NUMERIC-RANGE THRU 8000-EXIT.
+014700     IF VAL-ERROR-FOUND
+014710         DISPLAY VAL-ERROR-MESSAGE
+014720     ELSE
+014730         MOVE 'Y' TO TAX-SALARY-OK-SW
+014740     END-IF.
+014750 1020-EXIT.
+014760     EXIT.
+014600
+014700*----------------------------------------------------------------
+014800 2000-CALCULATE-TAX.
+014900*     REDUCE THE SALARY TO A TAXABLE AMOUNT, THEN WALK THE
+014910*     BRACKET TABLE, TAXING ONLY THE SLICE OF THE TAXABLE
+014920*     AMOUNT THAT FALLS WITHIN EACH BAND.
+015100*----------------------------------------------------------------
+015150     PERFORM 1900-COMPUTE-TAXABLE-AMOUNT THRU 1900-EXIT.
+015200     MOVE ZERO TO TAX-COMPUTED-TAX.
+015300     MOVE ZERO TO TAX-PREV-LIMIT.
+015400     MOVE 'N'  TO TAX-DONE-SW.
+015500     PERFORM 2100-APPLY-BRACKET THRU 2100-EXIT
+015600         VARYING TAX-BR-IDX FROM 1 BY 1
+015700         UNTIL TAX-BR-IDX > TAX-BRACKET-COUNT
+015800            OR TAX-DONE.
+015900     MOVE TAX-COMPUTED-TAX TO TAX-RATE-DISPLAY.
+016000     IF TAX-MODE-SINGLE
+016100         IF TAX-COMPUTED-TAX = ZERO
+016200             DISPLAY "No tax!"
+016300         ELSE
+016400             DISPLAY "Tax due: " TAX-RATE-DISPLAY
+016500         END-IF
+016600     END-IF.
+016700 2000-EXIT.
+016800     EXIT.
+016900
+017000*----------------------------------------------------------------
+017010 1900-COMPUTE-TAXABLE-AMOUNT.
+017020*     THE STANDARD DEDUCTION DEPENDS ON FILING STATUS; EACH
+017030*     DEPENDENT CLAIMED SHRINKS THE TAXABLE AMOUNT FURTHER.
+017040*     A SALARY FULLY ABSORBED BY DEDUCTIONS IS NOT TAXED.
+017050*----------------------------------------------------------------
+017060     IF TAX-FILING-MARRIED
+017070         MOVE 0020000 TO TAX-STD-DEDUCTION
+017080     ELSE
+017090         MOVE 0010000 TO TAX-STD-DEDUCTION
+017100     END-IF.
+017110     COMPUTE TAX-TAXABLE-AMOUNT =
+017120         TAX-INPUT-SALARY - TAX-STD-DEDUCTION -
+017130         (TAX-DEPENDENTS * TAX-DEPENDENT-EXEMPTION).
+017140     IF TAX-INPUT-SALARY < TAX-STD-DEDUCTION +
+017150         (TAX-DEPENDENTS * TAX-DEPENDENT-EXEMPTION)
+017160         MOVE ZERO TO TAX-TAXABLE-AMOUNT
+017170     END-IF.
+017180 1900-EXIT.
+017190     EXIT.
+017200
+017210*----------------------------------------------------------------
+017100 2100-APPLY-BRACKET.
+017200*----------------------------------------------------------------
+017300     IF TAX-TAXABLE-AMOUNT > TAX-BR-LIMIT (TAX-BR-IDX)
+017400         COMPUTE TAX-BAND-PORTION =
+017500             TAX-BR-LIMIT (TAX-BR-IDX) - TAX-PREV-LIMIT
+017600         MOVE TAX-BR-LIMIT (TAX-BR-IDX) TO TAX-PREV-LIMIT
+017700     ELSE
+017800         COMPUTE TAX-BAND-PORTION =
+017900             TAX-TAXABLE-AMOUNT - TAX-PREV-LIMIT
+018000         MOVE 'Y' TO TAX-DONE-SW
+018100     END-IF.
+018200     COMPUTE TAX-COMPUTED-TAX =
+018300         TAX-COMPUTED-TAX +
+018400         (TAX-BAND-PORTION * TAX-BR-RATE (TAX-BR-IDX)).
+018500 2100-EXIT.
+018600     EXIT.
+018700
+018710*----------------------------------------------------------------
+018720 2200-LOG-DAILY-TRANSACTION.
+018730*     APPEND ONE ENTRY PER COMPUTED TAX FIGURE, SINGLE OR BATCH,
+018740*     TO THE SHARED DAILY TRANSACTION LOG FOR THE END-OF-DAY JOB.
+018750*----------------------------------------------------------------
+018760     ACCEPT DLG-DATE FROM DATE.
+018770     ACCEPT DLG-TIME FROM TIME.
+018780     MOVE "TAX"           TO DLG-SOURCE.
+018790     MOVE TAX-LOG-ID       TO DLG-ID.
+018795     MOVE TAX-COMPUTED-TAX TO DLG-AMOUNT.
+018800     OPEN EXTEND DAILY-LOG-FILE.
+018810     IF TAX-DAILY-LOG-STATUS = '35'
+018815         OPEN OUTPUT DAILY-LOG-FILE
+018820         CLOSE DAILY-LOG-FILE
+018825         OPEN EXTEND DAILY-LOG-FILE
+018830     END-IF.
+018835     WRITE DAILY-LOG-LINE FROM DLG-LOG-DETAIL-LINE.
+018840     CLOSE DAILY-LOG-FILE.
+018850 2200-EXIT.
+018860     EXIT.
+018850
+018800*----------------------------------------------------------------
+018900 3000-BATCH-PAYROLL-RUN.
+019000*     PROCESS THE ENTIRE EMPLOYEE MASTER FILE, WRITING ONE
+019100*     DETAIL LINE PER EMPLOYEE AND A GRAND TOTAL LINE.
+019200*----------------------------------------------------------------
+019250     PERFORM 3020-GET-QUARTER THRU 3020-EXIT.
+019300     MOVE ZERO TO TAX-GRAND-TOTAL.
+019400     MOVE ZERO TO TAX-EMPLOYEE-COUNT.
+019500     MOVE 'N'  TO TAX-EMP-EOF-SW.
+019600     OPEN INPUT  EMPLOYEE-FILE
+019700          OUTPUT TAX-REPORT-FILE.
+019610     PERFORM 3050-OPEN-YTD-MASTER THRU 3050-EXIT.
+019800     PERFORM 3100-READ-EMPLOYEE THRU 3100-EXIT.
+019900     PERFORM 3200-PROCESS-EMPLOYEE THRU 3200-EXIT
+020000         UNTIL TAX-EMP-EOF.
+020100     MOVE TAX-GRAND-TOTAL TO TT-GRAND-TOTAL.
+020200     WRITE TAX-REPORT-LINE FROM TAX-TOTAL-LINE.
+020300     CLOSE EMPLOYEE-FILE
+020310           YTD-MASTER-FILE
+020400           TAX-REPORT-FILE.
+020500     DISPLAY "Batch payroll run complete - "
+020600             TAX-EMPLOYEE-COUNT " employees processed.".
+020700 3000-EXIT.
+020800     EXIT.
+020810
+020812*----------------------------------------------------------------
+020814 3020-GET-QUARTER.
+020816*     RE-PROMPT UNTIL THE QUARTER ENTERED IS 1-4.
+020818*----------------------------------------------------------------
+020820     MOVE 'N' TO TAX-QUARTER-OK-SW.
+020822     PERFORM 3030-PROMPT-FOR-QUARTER THRU 3030-EXIT
+020824         UNTIL TAX-QUARTER-OK.
+020826 3020-EXIT.
+020828     EXIT.
+020830
+020832*----------------------------------------------------------------
+020834 3030-PROMPT-FOR-QUARTER.
+020836*----------------------------------------------------------------
+020838     DISPLAY "Which quarter - 1, 2, 3, or 4?".
+020840     ACCEPT TAX-QUARTER.
+020842     MOVE TAX-QUARTER      TO VAL-NUMERIC-INPUT.
+020844     MOVE 1                TO VAL-MIN-RANGE.
+020846     MOVE 4                TO VAL-MAX-RANGE.
+020848     PERFORM 8000-CHECK-NUMERIC-RANGE THRU 8000-EXIT.
+020850     IF VAL-ERROR-FOUND
+020852         DISPLAY VAL-ERROR-MESSAGE
+020854     ELSE
+020856         MOVE 'Y' TO TAX-QUARTER-OK-SW
+020858     END-IF.
+020860 3030-EXIT.
+020862     EXIT.
+020864
+020820*----------------------------------------------------------------
+020830 3050-OPEN-YTD-MASTER.
+020840*     THE YTD MASTER MAY NOT EXIST YET ON THE FIRST RUN OF THE
+020850*     YEAR - IF I-O OPEN FAILS BECAUSE THE FILE IS MISSING,
+020860*     CREATE IT AND RE-OPEN FOR UPDATE.  THE CURRENT YEAR IS
+020865*     ACCEPTED HERE SINCE IT DRIVES EVERY KEY USED FOR THE REST
+020867*     OF THIS RUN.
+020870*----------------------------------------------------------------
+020875     ACCEPT TAX-TODAY FROM DATE.
+020880     OPEN I-O YTD-MASTER-FILE.
+020890     IF YTD-FILE-STATUS = '35'
+020900         OPEN OUTPUT YTD-MASTER-FILE
+020910         CLOSE YTD-MASTER-FILE
+020920         OPEN I-O YTD-MASTER-FILE
+020930     END-IF.
+020940 3050-EXIT.
+020950     EXIT.
+020900
+021000*----------------------------------------------------------------
+021100 3100-READ-EMPLOYEE.
+021200*----------------------------------------------------------------
+021300     READ EMPLOYEE-FILE
+021400         AT END
+021500             MOVE 'Y' TO TAX-EMP-EOF-SW
+021600     END-READ.
+021700 3100-EXIT.
+021800     EXIT.
+021900
+022000*----------------------------------------------------------------
+022100 3200-PROCESS-EMPLOYEE.
+022200*----------------------------------------------------------------
+022300     MOVE EMP-SALARY         TO TAX-INPUT-SALARY.
+022310     MOVE EMP-FILING-STATUS  TO TAX-FILING-STATUS.
+022320     MOVE EMP-DEPENDENTS     TO TAX-DEPENDENTS.
+022400     PERFORM 2000-CALCULATE-TAX THRU 2000-EXIT.
+022500     ADD TAX-COMPUTED-TAX TO TAX-GRAND-TOTAL.
+022600     ADD 1 TO TAX-EMPLOYEE-COUNT.
+022700     MOVE EMP-ID     TO TD-EMP-ID.
+022800     MOVE EMP-NAME   TO TD-EMP-NAME.
+022900     MOVE EMP-SALARY TO TD-SALARY.
+023000     MOVE TAX-COMPUTED-TAX      TO TD-TAX.
+023010     MOVE EMP-FILING-STATUS     TO TD-FILING-STATUS.
+023020     MOVE EMP-DEPENDENTS        TO TD-DEPENDENTS.
+023100     WRITE TAX-REPORT-LINE FROM TAX-DETAIL-LINE.
+023150     PERFORM 3250-UPDATE-YTD THRU 3250-EXIT.
+023160     MOVE EMP-ID TO TAX-LOG-ID.
+023170     PERFORM 2200-LOG-DAILY-TRANSACTION THRU 2200-EXIT.
+023200     PERFORM 3100-READ-EMPLOYEE THRU 3100-EXIT.
+023300 3200-EXIT.
+023400     EXIT.
+
+023410*----------------------------------------------------------------
+023420 3250-UPDATE-YTD.
+023430*     ADD THIS RUN'S COMPUTED TAX INTO THE EMPLOYEE'S
+023440*     YEAR-TO-DATE WITHHOLDING RECORD FOR THE QUARTER ENTERED,
+023450*     CREATING THE RECORD ON THE EMPLOYEE'S FIRST APPEARANCE.
+023460*     KEYED BY YEAR AND EMPLOYEE ID SO A NEW CALENDAR YEAR GETS
+023465*     ITS OWN RECORD INSTEAD OF PILING ONTO LAST YEAR'S TOTALS.
+023470*----------------------------------------------------------------
+023472     MOVE TAX-TODAY-YY TO YTD-YEAR.
+023474     MOVE EMP-ID TO YTD-EMP-ID.
+023480     MOVE 'N' TO YTD-RECORD-FOUND-SW.
+023490     READ YTD-MASTER-FILE
+023500         INVALID KEY
+023510             MOVE 'N' TO YTD-RECORD-FOUND-SW
+023520         NOT INVALID KEY
+023530             MOVE 'Y' TO YTD-RECORD-FOUND-SW
+023540     END-READ.
+023550     IF NOT YTD-RECORD-FOUND
+023555         MOVE TAX-TODAY-YY TO YTD-YEAR
+023560         MOVE EMP-ID     TO YTD-EMP-ID
+023570         MOVE EMP-NAME   TO YTD-EMP-NAME
+023580         MOVE ZERO       TO YTD-Q1-WITHHOLDING
+023590         MOVE ZERO       TO YTD-Q2-WITHHOLDING
+023600         MOVE ZERO       TO YTD-Q3-WITHHOLDING
+023610         MOVE ZERO       TO YTD-Q4-WITHHOLDING
+023620         MOVE ZERO       TO YTD-TOTAL-WITHHOLDING
+023630     END-IF.
+023640     EVALUATE TRUE
+023650         WHEN TAX-QTR-1
+023660             ADD TAX-COMPUTED-TAX TO YTD-Q1-WITHHOLDING
+023662             ADD TAX-COMPUTED-TAX TO YTD-TOTAL-WITHHOLDING
+023670         WHEN TAX-QTR-2
+023680             ADD TAX-COMPUTED-TAX TO YTD-Q2-WITHHOLDING
+023682             ADD TAX-COMPUTED-TAX TO YTD-TOTAL-WITHHOLDING
+023690         WHEN TAX-QTR-3
+023700             ADD TAX-COMPUTED-TAX TO YTD-Q3-WITHHOLDING
+023702             ADD TAX-COMPUTED-TAX TO YTD-TOTAL-WITHHOLDING
+023710         WHEN TAX-QTR-4
+023720             ADD TAX-COMPUTED-TAX TO YTD-Q4-WITHHOLDING
+023725             ADD TAX-COMPUTED-TAX TO YTD-TOTAL-WITHHOLDING
+023730         WHEN OTHER
+023735             CONTINUE
+023740     END-EVALUATE.
+023750     IF YTD-RECORD-FOUND
+023760         REWRITE YTD-MASTER-RECORD
+023770     ELSE
+023780         WRITE YTD-MASTER-RECORD
+023790     END-IF.
+023800 3250-EXIT.
+023810     EXIT.
+
+024000*----------------------------------------------------------------
+024010 4000-QUARTERLY-RECONCILIATION.
+024020*     FOR EVERY EMPLOYEE, COMPARE WHAT THIS QUARTER'S SALARY
+024030*     SHOULD HAVE WITHHELD (ONE QUARTER OF THE ANNUAL TAX ON
+024040*     THE CURRENT SALARY) AGAINST WHAT WAS ACTUALLY RECORDED
+024050*     ON THE YTD MASTER FOR THAT QUARTER.
+024060*----------------------------------------------------------------
+024070     PERFORM 3020-GET-QUARTER THRU 3020-EXIT.
+024090     MOVE 'N' TO TAX-EMP-EOF-SW.
+024100     OPEN INPUT EMPLOYEE-FILE
+024115          OUTPUT TAX-RECON-FILE.
+024117     PERFORM 3050-OPEN-YTD-MASTER THRU 3050-EXIT.
+024130     PERFORM 3100-READ-EMPLOYEE THRU 3100-EXIT.
+024140     PERFORM 4200-RECON-EMPLOYEE THRU 4200-EXIT
+024150         UNTIL TAX-EMP-EOF.
+024160     CLOSE EMPLOYEE-FILE
+024170           YTD-MASTER-FILE
+024180           TAX-RECON-FILE.
+024190     DISPLAY "Quarterly reconciliation report complete.".
+024200 4000-EXIT.
+024210     EXIT.
+
+024300*----------------------------------------------------------------
+024310 4200-RECON-EMPLOYEE.
+024320*----------------------------------------------------------------
+024330     MOVE EMP-SALARY        TO TAX-INPUT-SALARY.
+024340     MOVE EMP-FILING-STATUS TO TAX-FILING-STATUS.
+024350     MOVE EMP-DEPENDENTS    TO TAX-DEPENDENTS.
+024360     PERFORM 2000-CALCULATE-TAX THRU 2000-EXIT.
+024370     COMPUTE TAX-EXPECTED-QTR-TAX ROUNDED = TAX-COMPUTED-TAX / 4.
+024380     PERFORM 4300-LOOKUP-YTD THRU 4300-EXIT.
+024390     COMPUTE TAX-QTR-VARIANCE =
+024400         TAX-EXPECTED-QTR-TAX - TAX-ACTUAL-QTR-TAX.
+024410     MOVE EMP-ID              TO TR-EMP-ID.
+024420     MOVE EMP-NAME            TO TR-EMP-NAME.
+024430     MOVE TAX-EXPECTED-QTR-TAX TO TR-EXPECTED.
+024440     MOVE TAX-ACTUAL-QTR-TAX   TO TR-ACTUAL.
+024450     MOVE TAX-QTR-VARIANCE     TO TR-VARIANCE.
+024460     IF TAX-QTR-VARIANCE = ZERO
+024470         MOVE "OK"       TO TR-FLAG
+024480     ELSE
+024490         MOVE "MISMATCH" TO TR-FLAG
+024500     END-IF.
+024510     WRITE TAX-RECON-LINE FROM TAX-RECON-DETAIL-LINE.
+024520     PERFORM 3100-READ-EMPLOYEE THRU 3100-EXIT.
+024530 4200-EXIT.
+024540     EXIT.
+
+024600*----------------------------------------------------------------
+024610 4300-LOOKUP-YTD.
+024620*     PULL THE ACTUAL WITHHOLDING RECORDED FOR THE SELECTED
+024630*     QUARTER FROM THE YTD MASTER; AN EMPLOYEE WITH NO YTD
+024640*     RECORD YET HAS NOT HAD ANYTHING WITHHELD.
+024650*----------------------------------------------------------------
+024655     MOVE TAX-TODAY-YY TO YTD-YEAR.
+024660     MOVE EMP-ID TO YTD-EMP-ID.
+024670     MOVE ZERO   TO TAX-ACTUAL-QTR-TAX.
+024680     READ YTD-MASTER-FILE
+024690         INVALID KEY
+024700             CONTINUE
+024710         NOT INVALID KEY
+024720             EVALUATE TRUE
+024730                 WHEN TAX-QTR-1
+024740                     MOVE YTD-Q1-WITHHOLDING TO TAX-ACTUAL-QTR-TAX
+024750                 WHEN TAX-QTR-2
+024760                     MOVE YTD-Q2-WITHHOLDING TO TAX-ACTUAL-QTR-TAX
+024770                 WHEN TAX-QTR-3
+024780                     MOVE YTD-Q3-WITHHOLDING TO TAX-ACTUAL-QTR-TAX
+024790                 WHEN TAX-QTR-4
+024800                     MOVE YTD-Q4-WITHHOLDING TO TAX-ACTUAL-QTR-TAX
+024810             END-EVALUATE
+024820     END-READ.
+024830 4300-EXIT.
+024840     EXIT.
+
+023550*----------------------------------------------------------------
+023560     COPY VALIDPR.
+023600*----------------------------------------------------------------
+023700 9999-EXIT.
+023800*----------------------------------------------------------------
+023900     GOBACK.
