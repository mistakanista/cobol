@@ -0,0 +1,245 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     YEAREND.
+000300 AUTHOR.         PAYROLL SYSTEMS GROUP.
+000400 INSTALLATION.   PAYROLL.
+000500 DATE-WRITTEN.   08/09/2026.
+000600 DATE-COMPILED.  08/09/2026.
+000700*----------------------------------------------------------------
+000800* REMARKS.  CONSOLIDATED YEAR-END STATEMENT.  COMBINES TAX AND
+000900*           INTEREST ACTIVITY FOR THE YEAR INTO ONE STATEMENT
+001000*           PER CUSTOMER/EMPLOYEE ID, SHOWING TOTAL INTEREST
+001100*           EARNED AND TOTAL TAX WITHHELD.
+001200*
+001300*           THE SOURCE OF TRUTH IS THE SHARED DAILY TRANSACTION
+001400*           LOG (DLGREC) THAT TAX AND INTEREST BOTH APPEND TO -
+001500*           EACH ENTRY IS ALREADY KEYED BY ID AND TAGGED WITH
+001600*           ITS SOURCE, SO IT TIES THE TWO PROGRAMS TOGETHER
+001700*           PER PERSON WITHOUT HAVING TO RE-PARSE TAX-REPORT-
+001800*           FILE AND INTEREST-STMT-FILE'S FREE-TEXT LAYOUTS.
+001900*----------------------------------------------------------------
+002000* MODIFICATION HISTORY
+002100*----------------------------------------------------------------
+002200* DATE       INIT  DESCRIPTION
+002300* 08/09/2026  RLM  ORIGINAL PROGRAM - CONSOLIDATED YEAR-END
+002400*                  STATEMENT COMBINING TAX AND INTEREST OUTPUT.
+002410* 08/09/2026  RLM  GUARDED DAILY-LOG-FILE'S OPEN THE SAME WAY
+002420*                  EOD-CONTROL-FILE IS GUARDED IN EOD.CBL - A
+002430*                  MISSING DAILYLOG MEANS NO ACTIVITY HAS BEEN
+002440*                  LOGGED YET, NOT AN ABORT.
+002500*----------------------------------------------------------------
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.   IBM-370.
+002900 OBJECT-COMPUTER.   IBM-370.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT DAILY-LOG-FILE      ASSIGN TO "DAILYLOG"
+003300                                ORGANIZATION IS LINE SEQUENTIAL
+003310                                FILE STATUS IS YE-DLG-STATUS.
+003400     SELECT YEAR-END-RPT-FILE   ASSIGN TO "YEARENDR"
+003500                                ORGANIZATION IS LINE SEQUENTIAL.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900*----------------------------------------------------------------
+004000* SHARED DAILY TRANSACTION LOG - WRITTEN TO BY TAX AND INTEREST
+004100*----------------------------------------------------------------
+004200 FD  DAILY-LOG-FILE.
+004300 01  DAILY-LOG-LINE             PIC X(80).
+004400
+004500*----------------------------------------------------------------
+004600* CONSOLIDATED YEAR-END STATEMENT - ONE LINE PER CUSTOMER/
+004700* EMPLOYEE ID
+004800*----------------------------------------------------------------
+004900 FD  YEAR-END-RPT-FILE.
+005000 01  YEAR-END-RPT-LINE          PIC X(80).
+005100
+005200 WORKING-STORAGE SECTION.
+005300*----------------------------------------------------------------
+005400* SWITCHES
+005500*----------------------------------------------------------------
+005600 01  YE-SWITCHES.
+005700     05  YE-LOG-EOF-SW          PIC X(01) VALUE 'N'.
+005800         88  YE-LOG-EOF                     VALUE 'Y'.
+005900     05  YE-FOUND-SW            PIC X(01) VALUE 'N'.
+006000         88  YE-FOUND                       VALUE 'Y'.
+006010     05  YE-TABLE-FULL-SW       PIC X(01) VALUE 'N'.
+006020         88  YE-TABLE-FULL                  VALUE 'Y'.
+006100
+006110*----------------------------------------------------------------
+006120* TARGET YEAR FOR THIS STATEMENT RUN - ONLY LOG ENTRIES DATED IN
+006130* THIS YEAR ARE POSTED, SINCE DAILYLOG ACCUMULATES ACROSS EVERY
+006140* YEAR THE UTILITIES HAVE RUN AND IS NEVER PURGED.
+006150*----------------------------------------------------------------
+006160 01  YE-TODAY                   PIC 9(06).
+006170 01  YE-TODAY-R REDEFINES YE-TODAY.
+006180     05  YE-TODAY-YY            PIC 9(02).
+006190     05  YE-TODAY-MMDD          PIC 9(04).
+
+006192*----------------------------------------------------------------
+006193* DAILY-LOG-FILE STATUS - A MISSING "DAILYLOG" FILE MEANS NEITHER
+006194* TAX NOR INTEREST HAS LOGGED A TRANSACTION YET, SO THIS RUN
+006195* PRODUCES STATEMENTS WITH ZERO ACTIVITY RATHER THAN ABORTING.
+006196*----------------------------------------------------------------
+006197 01  YE-DLG-STATUS              PIC X(02).
+006198     88  YE-DLG-NOT-FOUND                   VALUE '35'.
+
+006200*----------------------------------------------------------------
+006300* CUSTOMER/EMPLOYEE TOTALS TABLE - BUILT UP AS THE LOG IS READ,
+006400* ONE ENTRY PER DISTINCT ID SEEN, CARRYING BOTH TOTALS SO TAX
+006500* AND INTEREST ACTIVITY FOR THE SAME PERSON LAND ON ONE LINE.
+006600*----------------------------------------------------------------
+006700 01  YE-CUSTOMER-COUNT          PIC 9(4) COMP VALUE ZERO.
+006800 01  YE-CUSTOMER-TABLE.
+006900     05  YE-CUSTOMER-ENTRY      OCCURS 500 TIMES
+007000                                INDEXED BY YE-CUST-IDX.
+007100         10  YE-CUST-ID         PIC 9(06).
+007200         10  YE-CUST-TOTAL-TAX      PIC 9(9)V99.
+007300         10  YE-CUST-TOTAL-INTEREST PIC 9(9)V99.
+007400
+007500*----------------------------------------------------------------
+007600* YEAR-END STATEMENT DETAIL LINE
+007700*----------------------------------------------------------------
+007800 01  YE-STATEMENT-LINE.
+007900     05  YS-CUST-ID             PIC 9(06).
+008000     05  FILLER                 PIC X(02) VALUE SPACES.
+008100     05  YS-TOTAL-TAX           PIC Z(7)9.99.
+008200     05  FILLER                 PIC X(02) VALUE SPACES.
+008300     05  YS-TOTAL-INTEREST      PIC Z(7)9.99.
+008400     05  FILLER                 PIC X(02) VALUE SPACES.
+008500     05  YS-NET-TOTAL           PIC -(7)9.99.
+008600     05  FILLER                 PIC X(35) VALUE SPACES.
+008700
+008800     COPY DLGREC.
+008900
+009000 PROCEDURE DIVISION.
+009100*----------------------------------------------------------------
+009200 0000-MAINLINE.
+009300*----------------------------------------------------------------
+009350     ACCEPT YE-TODAY FROM DATE.
+009400     PERFORM 1000-BUILD-CUSTOMER-TOTALS THRU 1000-EXIT.
+009500     PERFORM 2000-WRITE-YEAR-END-STATEMENTS THRU 2000-EXIT.
+009600     GO TO 9999-EXIT.
+009700
+009800*----------------------------------------------------------------
+009900 1000-BUILD-CUSTOMER-TOTALS.
+010000*     READ EVERY ENTRY ON THE SHARED DAILY LOG AND ACCUMULATE
+010100*     TAX AND INTEREST TOTALS PER ID INTO YE-CUSTOMER-TABLE.
+010200*----------------------------------------------------------------
+010300     MOVE ZERO TO YE-CUSTOMER-COUNT.
+010400     MOVE 'N'  TO YE-LOG-EOF-SW.
+010500     OPEN INPUT DAILY-LOG-FILE.
+010510     IF YE-DLG-NOT-FOUND
+010520         MOVE 'Y' TO YE-LOG-EOF-SW
+010530     ELSE
+010600         PERFORM 1100-READ-LOG-ENTRY THRU 1100-EXIT
+010700         PERFORM 1200-POST-LOG-ENTRY THRU 1200-EXIT
+010800             UNTIL YE-LOG-EOF
+010900         CLOSE DAILY-LOG-FILE
+010910     END-IF.
+011000 1000-EXIT.
+011100     EXIT.
+011200
+011300*----------------------------------------------------------------
+011400 1100-READ-LOG-ENTRY.
+011500*----------------------------------------------------------------
+011600     READ DAILY-LOG-FILE
+011700         AT END
+011800             MOVE 'Y' TO YE-LOG-EOF-SW
+011900         NOT AT END
+012000             MOVE DAILY-LOG-LINE TO DLG-LOG-DETAIL-LINE
+012100     END-READ.
+012200 1100-EXIT.
+012300     EXIT.
+012400
+012500*----------------------------------------------------------------
+012600 1200-POST-LOG-ENTRY.
+012700*     A LOGGED ID OF ZERO MEANS A WALK-UP SINGLE ENTRY WITH NO
+012800*     CUSTOMER/EMPLOYEE TIED TO IT, SO IT IS NOT POSTED.  ONLY
+012810*     ENTRIES DATED IN THE CURRENT YEAR ARE POSTED - DAILYLOG
+012820*     ACCUMULATES ACROSS EVERY YEAR THE UTILITIES HAVE RUN.
+012900*----------------------------------------------------------------
+013000     IF DLG-ID NOT = ZERO AND DLG-DATE-YY = YE-TODAY-YY
+013100         PERFORM 1250-FIND-OR-ADD-CUSTOMER THRU 1250-EXIT
+013150         IF NOT YE-TABLE-FULL
+013200         EVALUATE TRUE
+013300             WHEN DLG-FROM-TAX
+013400                 ADD DLG-AMOUNT
+013500                     TO YE-CUST-TOTAL-TAX (YE-CUST-IDX)
+013600             WHEN DLG-FROM-INTEREST
+013700                 ADD DLG-AMOUNT
+013800                     TO YE-CUST-TOTAL-INTEREST (YE-CUST-IDX)
+013900         END-EVALUATE
+013950         END-IF
+014000     END-IF.
+014100     PERFORM 1100-READ-LOG-ENTRY THRU 1100-EXIT.
+014200 1200-EXIT.
+014300     EXIT.
+014400
+014500*----------------------------------------------------------------
+014600 1250-FIND-OR-ADD-CUSTOMER.
+014700*     SEARCH THE TABLE BUILT SO FAR FOR THIS ID; IF IT IS NOT
+014800*     THERE YET, ADD A NEW ZERO-TOTAL ENTRY FOR IT.  EITHER WAY
+014900*     YE-CUST-IDX POINTS AT THE ENTRY TO POST TO ON RETURN.
+015000*----------------------------------------------------------------
+015100     MOVE 'N' TO YE-FOUND-SW.
+015110     MOVE 'N' TO YE-TABLE-FULL-SW.
+015200     PERFORM 1260-CHECK-CUSTOMER-ENTRY THRU 1260-EXIT
+015300         VARYING YE-CUST-IDX FROM 1 BY 1
+015400         UNTIL YE-CUST-IDX > YE-CUSTOMER-COUNT OR YE-FOUND.
+015500     IF NOT YE-FOUND
+015510         IF YE-CUSTOMER-COUNT NOT < 500
+015520             MOVE 'Y' TO YE-TABLE-FULL-SW
+015530             DISPLAY "YEAREND - CUSTOMER TABLE FULL - ID "
+015540                 DLG-ID " SKIPPED."
+015550         ELSE
+015600             ADD 1 TO YE-CUSTOMER-COUNT
+015700             SET YE-CUST-IDX TO YE-CUSTOMER-COUNT
+015800             MOVE DLG-ID TO YE-CUST-ID (YE-CUST-IDX)
+015900             MOVE ZERO   TO YE-CUST-TOTAL-TAX (YE-CUST-IDX)
+016000             MOVE ZERO   TO YE-CUST-TOTAL-INTEREST (YE-CUST-IDX)
+016050         END-IF
+016100     END-IF.
+016200 1250-EXIT.
+016300     EXIT.
+016400
+016500*----------------------------------------------------------------
+016600 1260-CHECK-CUSTOMER-ENTRY.
+016700*----------------------------------------------------------------
+016800     IF YE-CUST-ID (YE-CUST-IDX) = DLG-ID
+016900         MOVE 'Y' TO YE-FOUND-SW
+017000     END-IF.
+017100 1260-EXIT.
+017200     EXIT.
+017300
+017400*----------------------------------------------------------------
+017500 2000-WRITE-YEAR-END-STATEMENTS.
+017600*----------------------------------------------------------------
+017700     OPEN OUTPUT YEAR-END-RPT-FILE.
+017800     PERFORM 2100-EMIT-CUSTOMER-STATEMENT THRU 2100-EXIT
+017900         VARYING YE-CUST-IDX FROM 1 BY 1
+018000         UNTIL YE-CUST-IDX > YE-CUSTOMER-COUNT.
+018100     CLOSE YEAR-END-RPT-FILE.
+018200     DISPLAY "Year-end statement run complete - "
+018300             YE-CUSTOMER-COUNT " customers.".
+018400 2000-EXIT.
+018500     EXIT.
+018600
+018700*----------------------------------------------------------------
+018800 2100-EMIT-CUSTOMER-STATEMENT.
+018900*----------------------------------------------------------------
+019000     MOVE YE-CUST-ID (YE-CUST-IDX)            TO YS-CUST-ID.
+019100     MOVE YE-CUST-TOTAL-TAX (YE-CUST-IDX)     TO YS-TOTAL-TAX.
+019200     MOVE YE-CUST-TOTAL-INTEREST (YE-CUST-IDX)
+019300         TO YS-TOTAL-INTEREST.
+019400     COMPUTE YS-NET-TOTAL =
+019500         YE-CUST-TOTAL-INTEREST (YE-CUST-IDX) -
+019600         YE-CUST-TOTAL-TAX (YE-CUST-IDX).
+019700     WRITE YEAR-END-RPT-LINE FROM YE-STATEMENT-LINE.
+019800 2100-EXIT.
+019900     EXIT.
+020000
+020100*----------------------------------------------------------------
+020200 9999-EXIT.
+020300*----------------------------------------------------------------
+020400     GOBACK.
