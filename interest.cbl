@@ -1,27 +1,579 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. INTEREST.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     INTEREST.
+000300 AUTHOR.         PAYROLL SYSTEMS GROUP.
+000400 INSTALLATION.   PAYROLL.
+000500 DATE-WRITTEN.   01/05/2019.
+000600 DATE-COMPILED.  01/05/2019.
+000700*----------------------------------------------------------------
+000800* REMARKS.  COMPUTES INTEREST ON A PRINCIPAL AMOUNT OVER A
+000900*           NUMBER OF YEARS AND DISPLAYS A YEAR-BY-YEAR
+001000*           AMORTIZATION SCHEDULE, EITHER FOR ONE ACCOUNT
+001010*           ENTERED INTERACTIVELY OR AS A BATCH RUN OVER THE
+001020*           ACCOUNT MASTER FILE.
+001100*----------------------------------------------------------------
+001200* MODIFICATION HISTORY
+001300*----------------------------------------------------------------
+001400* DATE       INIT  DESCRIPTION
+001500* 01/05/2019  JCS  ORIGINAL PROGRAM.
+001600* 08/09/2026  RLM  ADDED A CALCULATION MODE SWITCH SO THE SAME
+001700*                  MONEY/YEARS ENTRY CAN BE RUN AS EITHER
+001800*                  SIMPLE OR ANNUALLY COMPOUNDED INTEREST.
+001900* 08/09/2026  RLM  REPLACED THE SINGLE LUMP INTEREST FIGURE
+002000*                  WITH A YEAR-BY-YEAR AMORTIZATION SCHEDULE
+002100*                  SHOWING OPENING BALANCE, INTEREST ACCRUED,
+002200*                  AND CLOSING BALANCE FOR EACH YEAR OF TERM.
+002250* 08/09/2026  RLM  ADDED A BATCH RUN OVER ACCOUNT-FILE THAT
+002260*                  WRITES AN INTEREST STATEMENT PER ACCOUNT TO
+002270*                  INTEREST-STMT-FILE, ALONGSIDE THE EXISTING
+002280*                  SINGLE ACCOUNT INTERACTIVE MODE.
+002290* 08/09/2026  RLM  REPLACED THE FLAT INTEREST RATE WITH A RATE
+002291*                  TABLE LOOKUP KEYED BY ACCOUNT TIER (PASSBOOK,
+002292*                  TERM DEPOSIT, OR PREFERRED).
+002293* 08/09/2026  RLM  ADDED CHECKPOINT/RESTART SUPPORT TO THE BATCH
+002294*                  ACCOUNT RUN.  THE LAST ACCOUNT NUMBER FULLY
+002295*                  PROCESSED IS SAVED TO CHECKPOINT-FILE AFTER
+002296*                  EACH ACCOUNT SO A RERUN SKIPS PAST IT.
+002297* 08/09/2026  RLM  RE-PROMPT ON THE ENTERED PRINCIPAL IF IT IS
+002298*                  OUTSIDE A REASONABLE RANGE, USING THE SHARED
+002299*                  VALIDPR/VALIDWS VALIDATION COPYBOOKS.
+002299* 08/09/2026  RLM  CHANGED THE FINAL STOP RUN TO GOBACK SO THIS
+002300*                  PROGRAM CAN BE CALLED FROM DRIVER AS WELL AS
+002301*                  RUN STAND-ALONE.
+002302* 08/09/2026  RLM  EVERY COMPLETED SCHEDULE'S TOTAL INTEREST,
+002303*                  SINGLE OR BATCH, IS NOW ALSO APPENDED TO THE
+002304*                  SHARED DAILY TRANSACTION LOG (DLGREC) FOR THE
+002305*                  END-OF-DAY RECONCILIATION JOB.
+002300*----------------------------------------------------------------
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-370.
+002800 OBJECT-COMPUTER.   IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT ACCOUNT-FILE      ASSIGN TO "ACCTFILE"
+003200                              ORGANIZATION IS SEQUENTIAL.
+003300     SELECT INTEREST-STMT-FILE ASSIGN TO "INTSTMT"
+003400                              ORGANIZATION IS LINE SEQUENTIAL.
+003410     SELECT CHECKPOINT-FILE   ASSIGN TO "INTCKPT"
+003420                              ORGANIZATION IS LINE SEQUENTIAL
+003430                              FILE STATUS IS INT-CHECKPOINT-STATUS.
+003440     SELECT DAILY-LOG-FILE    ASSIGN TO "DAILYLOG"
+003450                              ORGANIZATION IS LINE SEQUENTIAL
+003455                              FILE STATUS IS INT-DAILY-LOG-STATUS.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800*----------------------------------------------------------------
+003900* ACCOUNT MASTER FILE - ONE RECORD PER ACCOUNT
+004000*----------------------------------------------------------------
+004100 FD  ACCOUNT-FILE
+004200     RECORDING MODE IS F.
+004300 01  ACCOUNT-RECORD.
+004400     05  ACCT-NUMBER            PIC 9(6).
+004500     05  ACCT-PRINCIPAL         PIC 9(7).
+004600     05  ACCT-TERM-YEARS        PIC 9(2).
+004700     05  ACCT-CALC-MODE         PIC X(01).
+004750     05  ACCT-TIER              PIC X(01).
+004800
+004900*----------------------------------------------------------------
+005000* INTEREST STATEMENT - HEADER, SCHEDULE, AND TOTAL PER ACCOUNT
+005100*----------------------------------------------------------------
+005200 FD  INTEREST-STMT-FILE.
+005300 01  INTEREST-STMT-LINE         PIC X(80).
+005310
+005320*----------------------------------------------------------------
+005330* CHECKPOINT FILE - HOLDS THE ACCOUNT NUMBER OF THE LAST
+005340* ACCOUNT SUCCESSFULLY PROCESSED BY THE BATCH RUN.
+005350*----------------------------------------------------------------
+005360 FD  CHECKPOINT-FILE.
+005370 01  CHECKPOINT-RECORD          PIC 9(06).
+005400
+005410*----------------------------------------------------------------
+005420* SHARED DAILY TRANSACTION LOG - APPENDED TO BY TAX AND INTEREST
+005430*----------------------------------------------------------------
+005440 FD  DAILY-LOG-FILE.
+005450 01  DAILY-LOG-LINE             PIC X(80).
+005500 WORKING-STORAGE SECTION.
+005600*----------------------------------------------------------------
+005700* RUN MODE - SINGLE ACCOUNT ENTRY OR BATCH ACCOUNT FILE RUN
+005800*----------------------------------------------------------------
+005900 01  INT-RUN-MODE               PIC X(01).
+006000     88  INT-MODE-SINGLE                    VALUE '1'.
+006100     88  INT-MODE-BATCH                     VALUE '2'.
+006200
+006300*----------------------------------------------------------------
+006400* PRINCIPAL, TERM, AND LOOP CONTROL
+006500*----------------------------------------------------------------
+006600 01  INT-MONEY                  PIC 9(7).
+006700 01  INT-YEARS                  PIC 9(2).
+006800 01  INT-CONTINUES              PIC 9(1).
+006900     88  INT-KEEP-GOING                     VALUE 1.
+007000     88  INT-STOP-RUNNING                   VALUE 0.
+007100
+007200*----------------------------------------------------------------
+007300* CALCULATION MODE - SIMPLE OR ANNUALLY COMPOUNDED INTEREST
+007400*----------------------------------------------------------------
+007500 01  INT-CALC-MODE              PIC X(01).
+007600     88  INT-CALC-SIMPLE                    VALUE 'S'.
+007700     88  INT-CALC-COMPOUND                  VALUE 'C'.
+007800
+007810*----------------------------------------------------------------
+007820* ACCOUNT TIER AND ITS ASSOCIATED INTEREST RATE, LOADED FROM
+007830* THE RATE TABLE BELOW BY 1150-LOOKUP-RATE-BY-TIER.
+007840*----------------------------------------------------------------
+007850 01  INT-TIER                   PIC X(01).
+007860     88  INT-TIER-PASSBOOK                  VALUE 'P'.
+007870     88  INT-TIER-TERM-DEPOSIT              VALUE 'T'.
+007880     88  INT-TIER-PREFERRED                 VALUE 'R'.
+007890
+007900 01  INT-RATE                   PIC 9V999   VALUE 0.080.
+007910
+007920*----------------------------------------------------------------
+007930* INTEREST RATE TABLE - ONE ENTRY PER ACCOUNT TIER, LOADED AT
+007940* COMPILE TIME.  EACH ENTRY IS A TIER CODE FOLLOWED BY THE
+007950* THREE-DECIMAL RATE FOR THAT TIER.
+007960*----------------------------------------------------------------
+007970 01  INT-RATE-INIT-TABLE.
+007980     05  FILLER                 PIC X(05) VALUE 'P0030'.
+007990     05  FILLER                 PIC X(05) VALUE 'T0055'.
+008000     05  FILLER                 PIC X(05) VALUE 'R0080'.
+008010
+008020 01  INT-RATE-TABLE REDEFINES INT-RATE-INIT-TABLE.
+008030     05  INT-RATE-ENTRY         OCCURS 3 TIMES
+008040                                INDEXED BY INT-RATE-IDX.
+008050         10  INT-RATE-TIER      PIC X(01).
+008060         10  INT-RATE-VALUE     PIC 9V999.
+008070
+008080 01  INT-RATE-COUNT             PIC 9(02) COMP VALUE 3.
+008090 01  INT-RATE-FOUND-SW          PIC X(01) VALUE 'N'.
+008100     88  INT-RATE-FOUND                     VALUE 'Y'.
+008110
+008120 01  INT-OPENING-BALANCE        PIC 9(9)V99 VALUE ZERO.
+008100 01  INT-BALANCE                PIC 9(9)V99 VALUE ZERO.
+008200 01  INT-YEAR-INTEREST          PIC 9(9)V99 VALUE ZERO.
+008300 01  INT-TOTAL-INTEREST         PIC 9(9)V99 VALUE ZERO.
+008400 01  INT-INTEREST-DISPLAY       PIC Z(6)9.99.
+008500
+008600 01  INT-YEAR-COUNTER           PIC 9(2) COMP VALUE ZERO.
+008700
+008800 01  INT-SWITCHES.
+008900     05  INT-ACCT-EOF-SW        PIC X(01)    VALUE 'N'.
+009000         88  INT-ACCT-EOF                    VALUE 'Y'.
+009005     05  INT-MONEY-OK-SW        PIC X(01)    VALUE 'N'.
+009006         88  INT-MONEY-OK                    VALUE 'Y'.
+009007     05  INT-YEARS-OK-SW        PIC X(01)    VALUE 'N'.
+009008         88  INT-YEARS-OK                    VALUE 'Y'.
+009011     05  INT-CONT-OK-SW         PIC X(01)    VALUE 'N'.
+009012         88  INT-CONT-OK                     VALUE 'Y'.
+009013
+009020*----------------------------------------------------------------
+009030* CHECKPOINT/RESTART FIELDS FOR THE BATCH ACCOUNT RUN
+009040*----------------------------------------------------------------
+009050 01  INT-CHECKPOINT-STATUS      PIC X(02).
+009060     88  INT-CHECKPOINT-NOT-FOUND           VALUE '35'.
+009070 01  INT-LAST-CHECKPOINT-ACCT   PIC 9(06)    VALUE ZERO.
+009072*----------------------------------------------------------------
+009074* DAILY-LOG-FILE STATUS - A MISSING "DAILYLOG" FILE MEANS NO
+009076* TRANSACTION HAS EVER BEEN LOGGED BEFORE, SO CREATE IT RATHER
+009078* THAN ABENDING ON THE FIRST OPEN EXTEND.
+009079*----------------------------------------------------------------
+009081 01  INT-DAILY-LOG-STATUS       PIC X(02).
+009100
+009200*----------------------------------------------------------------
+009300* AMORTIZATION SCHEDULE LINE - DISPLAYED OR WRITTEN DEPENDING
+009400* ON WHETHER THIS IS A SINGLE ACCOUNT OR BATCH RUN.
+009500*----------------------------------------------------------------
+009600 01  INT-SCHEDULE-LINE.
+009700     05  SL-YEAR                PIC Z9.
+009800     05  FILLER                 PIC X(03) VALUE SPACES.
+009900     05  SL-OPENING             PIC Z(6)9.99.
+010000     05  FILLER                 PIC X(03) VALUE SPACES.
+010100     05  SL-INTEREST            PIC Z(6)9.99.
+010200     05  FILLER                 PIC X(03) VALUE SPACES.
+010300     05  SL-CLOSING             PIC Z(6)9.99.
+010400     05  FILLER                 PIC X(39) VALUE SPACES.
+010500
+010600*----------------------------------------------------------------
+010700* BATCH ACCOUNT STATEMENT HEADER AND TOTAL LINES
+010800*----------------------------------------------------------------
+010900 01  INT-STMT-HEADER-LINE.
+011000     05  FILLER                 PIC X(20) VALUE
+011100         "ACCOUNT NUMBER......".
+011200     05  SH-ACCT-NUMBER         PIC 9(6).
+011300     05  FILLER                 PIC X(04) VALUE SPACES.
+011400     05  FILLER                 PIC X(11) VALUE "PRINCIPAL..".
+011500     05  SH-PRINCIPAL           PIC Z(6)9.99.
+011600     05  FILLER                 PIC X(29) VALUE SPACES.
+011700
+011800 01  INT-STMT-TOTAL-LINE.
+011900     05  FILLER                 PIC X(25) VALUE
+012000         "TOTAL INTEREST ACCRUED..".
+012100     05  ST-TOTAL-INTEREST      PIC Z(6)9.99.
+012200     05  FILLER                 PIC X(45) VALUE SPACES.
+012300
+012305*----------------------------------------------------------------
+012306* DAILY TRANSACTION LOG WORK FIELD - THE ACCOUNT NUMBER TO LOG.
+012307* BATCH SETS THIS TO THE ACCOUNT BEING PROCESSED; A SINGLE-
+012308* ACCOUNT ENTRY HAS NO ACCOUNT NUMBER ON FILE SO IT LOGS ZERO.
+012309*----------------------------------------------------------------
+012309 01  INT-LOG-ID                 PIC 9(06)    VALUE ZERO.
 
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 MONEY PIC 9(7).
-       01 YEARS PIC 9(2).
-       01 CONTINUES PIC 9.
+012309     COPY DLGREC.
 
-       01 INTEREST PIC Z(6)9.99.
+012310     COPY VALIDWS.
+012400 PROCEDURE DIVISION.
+012500*----------------------------------------------------------------
+012600 0000-MAINLINE.
+012700*----------------------------------------------------------------
+012750     PERFORM 0050-VERIFY-RATE-TABLE THRU 0050-EXIT.
+012800     DISPLAY "Enter 1 for a single account, 2 for a batch run?".
+012900     ACCEPT INT-RUN-MODE.
+013000     IF INT-MODE-BATCH
+013100         PERFORM 3000-BATCH-ACCOUNT-RUN THRU 3000-EXIT
+013200     ELSE
+013300         MOVE 1 TO INT-CONTINUES
+013400         PERFORM 1000-CALCULATE-INTEREST THRU 1000-EXIT
+013500             UNTIL INT-STOP-RUNNING
+013600     END-IF.
+013700     GO TO 9999-EXIT.
+013800
+013810*----------------------------------------------------------------
+013820 0050-VERIFY-RATE-TABLE.
+013830*     CONFIRM INT-RATE-TABLE STILL LINES UP WITH THE COMPILE-TIME
+013840*     LITERALS IN INT-RATE-INIT-TABLE, SO A FUTURE CHANGE TO
+013850*     EITHER GROUP CANNOT SILENTLY MISALIGN THE REDEFINES AGAIN.
+013860*----------------------------------------------------------------
+013870     IF INT-RATE-TIER (1) NOT = 'P'
+013871        OR INT-RATE-VALUE (1) NOT = .030
+013880         DISPLAY "RATE TABLE ENTRY 1 CORRUPT - CHECK REDEFINES"
+013890         GO TO 9999-EXIT
+013900     END-IF.
+013910     IF INT-RATE-TIER (2) NOT = 'T'
+013911        OR INT-RATE-VALUE (2) NOT = .055
+013920         DISPLAY "RATE TABLE ENTRY 2 CORRUPT - CHECK REDEFINES"
+013930         GO TO 9999-EXIT
+013940     END-IF.
+013950     IF INT-RATE-TIER (3) NOT = 'R'
+013951        OR INT-RATE-VALUE (3) NOT = .080
+013960         DISPLAY "RATE TABLE ENTRY 3 CORRUPT - CHECK REDEFINES"
+013970         GO TO 9999-EXIT
+013980     END-IF.
+013990 0050-EXIT.
+014000     EXIT.
+014010
+014020*----------------------------------------------------------------
+014030 1000-CALCULATE-INTEREST.
+014100*----------------------------------------------------------------
+014150     PERFORM 1010-GET-MONEY THRU 1010-EXIT.
+014300     PERFORM 1030-GET-YEARS THRU 1030-EXIT.
+014600     DISPLAY "Simple or compound interest - S or C?".
+014700     ACCEPT INT-CALC-MODE.
+014750     DISPLAY "Tier - P passbook, T term deposit, R preferred?".
+014760     ACCEPT INT-TIER.
+014800     PERFORM 1100-BUILD-AMORTIZATION-SCHEDULE THRU 1100-EXIT.
+014900     MOVE INT-TOTAL-INTEREST TO INT-INTEREST-DISPLAY.
+015000     DISPLAY "Total interest after " INT-YEARS
+015100             " years is: " INT-INTEREST-DISPLAY.
+015150     MOVE ZERO TO INT-LOG-ID.
+015160     PERFORM 2200-LOG-DAILY-TRANSACTION THRU 2200-EXIT.
+015250     PERFORM 1050-GET-CONTINUES THRU 1050-EXIT.
+015400 1000-EXIT.
+015500     EXIT.
+015520
+015530*----------------------------------------------------------------
+015540 1010-GET-MONEY.
+015550*     RE-PROMPT UNTIL THE PRINCIPAL IS WITHIN A REASONABLE RANGE.
+015560*----------------------------------------------------------------
+015570     MOVE 'N' TO INT-MONEY-OK-SW.
+015580     PERFORM 1020-PROMPT-FOR-MONEY THRU 1020-EXIT
+015590         UNTIL INT-MONEY-OK.
+015600 1010-EXIT.
+015610     EXIT.
+015620
+015630*----------------------------------------------------------------
+015640 1020-PROMPT-FOR-MONEY.
+015650*----------------------------------------------------------------
+015660     DISPLAY "Please enter your money?".
+015670     ACCEPT INT-MONEY.
+015680     MOVE INT-MONEY TO VAL-NUMERIC-INPUT.
+015690     MOVE 1         TO VAL-MIN-RANGE.
+015700     MOVE 9999999   TO VAL-MAX-RANGE.
+015710     PERFORM 8000-CHECK-NUMERIC-RANGE THRU 8000-EXIT.
+015720     IF VAL-ERROR-FOUND
+015730         DISPLAY VAL-ERROR-MESSAGE
+015740     ELSE
+015750         MOVE 'Y' TO INT-MONEY-OK-SW
+015760     END-IF.
+015770 1020-EXIT.
+015780     EXIT.
+015790
+015795*----------------------------------------------------------------
+015800 1030-GET-YEARS.
+015805*     RE-PROMPT UNTIL THE TERM IS WITHIN A REASONABLE RANGE.
+015810*----------------------------------------------------------------
+015815     MOVE 'N' TO INT-YEARS-OK-SW.
+015820     PERFORM 1040-PROMPT-FOR-YEARS THRU 1040-EXIT
+015825         UNTIL INT-YEARS-OK.
+015830 1030-EXIT.
+015835     EXIT.
+015840
+015845*----------------------------------------------------------------
+015850 1040-PROMPT-FOR-YEARS.
+015855*----------------------------------------------------------------
+015860     DISPLAY "Please enter your years?".
+015865     ACCEPT INT-YEARS.
+015870     MOVE INT-YEARS TO VAL-NUMERIC-INPUT.
+015875     MOVE 1         TO VAL-MIN-RANGE.
+015880     MOVE 99        TO VAL-MAX-RANGE.
+015885     PERFORM 8000-CHECK-NUMERIC-RANGE THRU 8000-EXIT.
+015890     IF VAL-ERROR-FOUND
+015895         DISPLAY VAL-ERROR-MESSAGE
+015900     ELSE
+015905         MOVE 'Y' TO INT-YEARS-OK-SW
+015910     END-IF.
+015915 1040-EXIT.
+015920     EXIT.
+015925
+015930*----------------------------------------------------------------
+015935 1050-GET-CONTINUES.
+015940*     RE-PROMPT UNTIL THE CONTINUE FLAG IS EITHER 0 OR 1.
+015945*----------------------------------------------------------------
+015950     MOVE 'N' TO INT-CONT-OK-SW.
+015955     PERFORM 1060-PROMPT-FOR-CONTINUES THRU 1060-EXIT
+015960         UNTIL INT-CONT-OK.
+015965 1050-EXIT.
+015970     EXIT.
+015975
+015980*----------------------------------------------------------------
+015985 1060-PROMPT-FOR-CONTINUES.
+015990*----------------------------------------------------------------
+015995     DISPLAY "Enter 0 to stop and 1 to continue".
+016000     ACCEPT INT-CONTINUES.
+016005     MOVE INT-CONTINUES TO VAL-NUMERIC-INPUT.
+016010     MOVE 0             TO VAL-MIN-RANGE.
+016015     MOVE 1             TO VAL-MAX-RANGE.
+016020     PERFORM 8000-CHECK-NUMERIC-RANGE THRU 8000-EXIT.
+016025     IF VAL-ERROR-FOUND
+016030         DISPLAY VAL-ERROR-MESSAGE
+016035     ELSE
+016040         MOVE 'Y' TO INT-CONT-OK-SW
+016045     END-IF.
+016050 1060-EXIT.
+016055     EXIT.
+016060
+016070*----------------------------------------------------------------
+016080 1100-BUILD-AMORTIZATION-SCHEDULE.
+015900*     WALK EACH YEAR OF THE TERM, EMITTING THE OPENING BALANCE,
+016000*     INTEREST ACCRUED, AND CLOSING BALANCE FOR THAT YEAR.
+016100*----------------------------------------------------------------
+016200     MOVE INT-MONEY TO INT-BALANCE.
+016300     MOVE ZERO      TO INT-TOTAL-INTEREST.
+016350     PERFORM 1150-LOOKUP-RATE-BY-TIER THRU 1150-EXIT.
+016360     IF NOT INT-RATE-FOUND
+016370         DISPLAY "Tier not recognized - using previous rate."
+016380     END-IF.
+016400     IF INT-MODE-SINGLE
+016500         DISPLAY "YR  OPENING BAL   INTEREST      CLOSING BAL"
+016600     END-IF.
+016700     PERFORM 1200-SCHEDULE-ONE-YEAR THRU 1200-EXIT
+016800         VARYING INT-YEAR-COUNTER FROM 1 BY 1
+016900         UNTIL INT-YEAR-COUNTER > INT-YEARS.
+017000 1100-EXIT.
+017100     EXIT.
+017150
+017160*----------------------------------------------------------------
+017170 1150-LOOKUP-RATE-BY-TIER.
+017180*     SEARCH THE RATE TABLE FOR THE ACCOUNT'S TIER CODE AND SET
+017190*     INT-RATE ACCORDINGLY.  AN UNRECOGNIZED TIER KEEPS WHATEVER
+017200*     RATE IS ALREADY IN INT-RATE.
+017210*----------------------------------------------------------------
+017220     MOVE 'N' TO INT-RATE-FOUND-SW.
+017230     PERFORM 1160-CHECK-RATE-ENTRY THRU 1160-EXIT
+017240         VARYING INT-RATE-IDX FROM 1 BY 1
+017250         UNTIL INT-RATE-IDX > INT-RATE-COUNT
+017260            OR INT-RATE-FOUND.
+017270 1150-EXIT.
+017280     EXIT.
+017290
+017300*----------------------------------------------------------------
+017310 1160-CHECK-RATE-ENTRY.
+017320*----------------------------------------------------------------
+017330     IF INT-TIER = INT-RATE-TIER (INT-RATE-IDX)
+017340         MOVE INT-RATE-VALUE (INT-RATE-IDX) TO INT-RATE
+017350         MOVE 'Y' TO INT-RATE-FOUND-SW
+017360     END-IF.
+017370 1160-EXIT.
+017380     EXIT.
+017390
+017400*----------------------------------------------------------------
+017410 1200-SCHEDULE-ONE-YEAR.
+017500*     SIMPLE INTEREST ACCRUES A FLAT AMOUNT EACH YEAR BASED ON
+017600*     THE ORIGINAL PRINCIPAL.  COMPOUND INTEREST ACCRUES ON
+017700*     THE BALANCE AS IT STANDS AT THE START OF THE YEAR.
+017800*----------------------------------------------------------------
+017900     MOVE INT-BALANCE TO INT-OPENING-BALANCE.
+018000     IF INT-CALC-COMPOUND
+018100         COMPUTE INT-YEAR-INTEREST = INT-BALANCE * INT-RATE
+018200     ELSE
+018300         COMPUTE INT-YEAR-INTEREST = INT-MONEY * INT-RATE
+018400     END-IF.
+018500     ADD INT-YEAR-INTEREST TO INT-BALANCE.
+018600     ADD INT-YEAR-INTEREST TO INT-TOTAL-INTEREST.
+018700     MOVE INT-YEAR-COUNTER    TO SL-YEAR.
+018800     MOVE INT-OPENING-BALANCE TO SL-OPENING.
+018900     MOVE INT-YEAR-INTEREST   TO SL-INTEREST.
+019000     MOVE INT-BALANCE         TO SL-CLOSING.
+019100     PERFORM 1250-EMIT-SCHEDULE-LINE THRU 1250-EXIT.
+019200 1200-EXIT.
+019300     EXIT.
+019400
+019500*----------------------------------------------------------------
+019600 1250-EMIT-SCHEDULE-LINE.
+019700*     A SINGLE ACCOUNT RUN DISPLAYS THE SCHEDULE TO THE
+019800*     TERMINAL; A BATCH RUN WRITES IT TO THE STATEMENT FILE.
+019900*----------------------------------------------------------------
+020000     IF INT-MODE-BATCH
+020100         WRITE INTEREST-STMT-LINE FROM INT-SCHEDULE-LINE
+020200     ELSE
+020300         DISPLAY INT-SCHEDULE-LINE
+020400     END-IF.
+020500 1250-EXIT.
+020600     EXIT.
+020700
+020710*----------------------------------------------------------------
+020720 2200-LOG-DAILY-TRANSACTION.
+020730*     APPEND ONE ENTRY PER COMPLETED AMORTIZATION SCHEDULE,
+020740*     SINGLE OR BATCH, TO THE SHARED DAILY TRANSACTION LOG FOR
+020750*     THE END-OF-DAY JOB.
+020760*----------------------------------------------------------------
+020770     ACCEPT DLG-DATE FROM DATE.
+020780     ACCEPT DLG-TIME FROM TIME.
+020790     MOVE "INTEREST"        TO DLG-SOURCE.
+020795     MOVE INT-LOG-ID         TO DLG-ID.
+020797     MOVE INT-TOTAL-INTEREST TO DLG-AMOUNT.
+020800     OPEN EXTEND DAILY-LOG-FILE.
+020805     IF INT-DAILY-LOG-STATUS = '35'
+020806         OPEN OUTPUT DAILY-LOG-FILE
+020807         CLOSE DAILY-LOG-FILE
+020808         OPEN EXTEND DAILY-LOG-FILE
+020809     END-IF.
+020810     WRITE DAILY-LOG-LINE FROM DLG-LOG-DETAIL-LINE.
+020820     CLOSE DAILY-LOG-FILE.
+020830 2200-EXIT.
+020840     EXIT.
+020850
+020800*----------------------------------------------------------------
+020900 3000-BATCH-ACCOUNT-RUN.
+021000*     PROCESS THE ENTIRE ACCOUNT MASTER FILE, WRITING ONE
+021100*     INTEREST STATEMENT PER ACCOUNT.  ACCOUNTS AT OR BEFORE
+021150*     THE LAST CHECKPOINTED ACCOUNT NUMBER ARE SKIPPED, SO A
+021160*     RERUN AFTER AN ABEND PICKS UP WHERE THE PRIOR RUN LEFT
+021170*     OFF.
+021200*----------------------------------------------------------------
+021300     MOVE 'N' TO INT-ACCT-EOF-SW.
+021400     OPEN INPUT  ACCOUNT-FILE.
+021550     PERFORM 3050-READ-CHECKPOINT THRU 3050-EXIT.
+021560     IF INT-LAST-CHECKPOINT-ACCT > ZERO
+021570         OPEN EXTEND INTEREST-STMT-FILE
+021580     ELSE
+021590         OPEN OUTPUT INTEREST-STMT-FILE
+021595     END-IF.
+021600     PERFORM 3100-READ-ACCOUNT THRU 3100-EXIT.
+021650     PERFORM 3150-SKIP-CHECKPOINTED-ACCOUNTS THRU 3150-EXIT
+021660         UNTIL INT-ACCT-EOF
+021670            OR ACCT-NUMBER > INT-LAST-CHECKPOINT-ACCT.
+021700     PERFORM 3200-PROCESS-ACCOUNT THRU 3200-EXIT
+021800         UNTIL INT-ACCT-EOF.
+021850     PERFORM 3270-RESET-CHECKPOINT THRU 3270-EXIT.
+021900     CLOSE ACCOUNT-FILE
+022000           INTEREST-STMT-FILE.
+022100     DISPLAY "Batch account run complete.".
+022200 3000-EXIT.
+022300     EXIT.
+022400
+022500*----------------------------------------------------------------
+022600 3100-READ-ACCOUNT.
+022700*----------------------------------------------------------------
+022800     READ ACCOUNT-FILE
+022900         AT END
+023000             MOVE 'Y' TO INT-ACCT-EOF-SW
+023100     END-READ.
+023200 3100-EXIT.
+023300     EXIT.
+023350
+023360*----------------------------------------------------------------
+023370 3050-READ-CHECKPOINT.
+023380*     RECOVER THE LAST SUCCESSFULLY PROCESSED ACCOUNT NUMBER
+023390*     FROM THE CHECKPOINT FILE.  A MISSING FILE MEANS THIS IS
+023400*     THE FIRST RUN, SO EVERY ACCOUNT IS PROCESSED.
+023410*----------------------------------------------------------------
+023420     MOVE ZERO TO INT-LAST-CHECKPOINT-ACCT.
+023430     OPEN INPUT CHECKPOINT-FILE.
+023440     IF NOT INT-CHECKPOINT-NOT-FOUND
+023450         READ CHECKPOINT-FILE INTO INT-LAST-CHECKPOINT-ACCT
+023460             AT END
+023470                 MOVE ZERO TO INT-LAST-CHECKPOINT-ACCT
+023480         END-READ
+023490         CLOSE CHECKPOINT-FILE
+023500     END-IF.
+023510 3050-EXIT.
+023520     EXIT.
+023530
+023540*----------------------------------------------------------------
+023550 3150-SKIP-CHECKPOINTED-ACCOUNTS.
+023560*----------------------------------------------------------------
+023570     PERFORM 3100-READ-ACCOUNT THRU 3100-EXIT.
+023580 3150-EXIT.
+023590     EXIT.
+023400
+023500*----------------------------------------------------------------
+023600 3200-PROCESS-ACCOUNT.
+023700*----------------------------------------------------------------
+023800     MOVE ACCT-NUMBER     TO SH-ACCT-NUMBER.
+023900     MOVE ACCT-PRINCIPAL  TO SH-PRINCIPAL.
+024000     WRITE INTEREST-STMT-LINE FROM INT-STMT-HEADER-LINE.
+024100     MOVE ACCT-PRINCIPAL  TO INT-MONEY.
+024200     MOVE ACCT-TERM-YEARS TO INT-YEARS.
+024300     MOVE ACCT-CALC-MODE  TO INT-CALC-MODE.
+024350     MOVE ACCT-TIER       TO INT-TIER.
+024400     PERFORM 1100-BUILD-AMORTIZATION-SCHEDULE THRU 1100-EXIT.
+024500     MOVE INT-TOTAL-INTEREST TO ST-TOTAL-INTEREST.
+024600     WRITE INTEREST-STMT-LINE FROM INT-STMT-TOTAL-LINE.
+024620     MOVE ACCT-NUMBER TO INT-LOG-ID.
+024640     PERFORM 2200-LOG-DAILY-TRANSACTION THRU 2200-EXIT.
+024650     PERFORM 3260-UPDATE-CHECKPOINT THRU 3260-EXIT.
+024700     PERFORM 3100-READ-ACCOUNT THRU 3100-EXIT.
+024800 3200-EXIT.
+024900     EXIT.
+024950
+024960*----------------------------------------------------------------
+024970 3260-UPDATE-CHECKPOINT.
+024980*     RECORD THE ACCOUNT JUST COMPLETED AS THE NEW RESTART
+024990*     POINT.  THE CHECKPOINT FILE HOLDS ONLY THE ONE RECORD.
+025000*----------------------------------------------------------------
+025010     OPEN OUTPUT CHECKPOINT-FILE.
+025020     MOVE ACCT-NUMBER TO CHECKPOINT-RECORD.
+025030     WRITE CHECKPOINT-RECORD.
+025040     CLOSE CHECKPOINT-FILE.
+025050 3260-EXIT.
+025060     EXIT.
 
-       PROCEDURE DIVISION.
-           MOVE 1 TO CONTINUES.
-           PERFORM 100-CALCULATE-INTEREST UNTIL CONTINUES = 0.
-           STOP RUN.
-       
-           100-CALCULATE-INTEREST.
-           
-           DISPLAY "Please enter your money?".
-           ACCEPT MONEY
-           DISPLAY "Please enter your years?".
-           ACCEPT YEARS
-           COMPUTE INTEREST = MONEY * 0.08 * YEARS
-           DISPLAY "Your interest after " YEARS " years is: " INTEREST.
-           DISPLAY "Enter 0 to stop and 1 to continue".
-           ACCEPT CONTINUES.
-          
+025062*----------------------------------------------------------------
+025064 3270-RESET-CHECKPOINT.
+025066*     THE ENTIRE ACCOUNT FILE WAS PROCESSED WITH NO ABNORMAL
+025068*     TERMINATION, SO THE RESTART POINT NO LONGER APPLIES -
+025070*     CLEAR IT BACK TO ZERO SO TOMORROW'S NORMAL BATCH RUN
+025072*     PROCESSES THE WHOLE FILE INSTEAD OF SKIPPING IT.
+025074*----------------------------------------------------------------
+025076     OPEN OUTPUT CHECKPOINT-FILE.
+025078     MOVE ZERO TO CHECKPOINT-RECORD.
+025080     WRITE CHECKPOINT-RECORD.
+025082     CLOSE CHECKPOINT-FILE.
+025084 3270-EXIT.
+025086     EXIT.
+
+025090*----------------------------------------------------------------
+025100     COPY VALIDPR.
+025100*----------------------------------------------------------------
+025200 9999-EXIT.
+025300*----------------------------------------------------------------
+025400     GOBACK.
